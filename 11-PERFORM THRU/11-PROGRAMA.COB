@@ -1,55 +1,476 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. 11-PROGRAMA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01  NOMBRE PIC X(15).
-       01  APELLIDOS PIC X(20).
-       01  EDAD PIC 99.
-
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-
-       SOLICITA-DATOS.
-           PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS.
-           PERFORM SOLICITA-EDAD.
-           DISPLAY "NOMBRE: " NOMBRE
-           "APELLIDOS: " APELLIDOS
-           "EDAD: " EDAD.
-
-           STOP RUN.
-
-
-       SOLICITA-NOMBRE.
-           DISPLAY "INTRODUCE TU NOMBRE:"
-           ACCEPT NOMBRE.
-
-       SOLICITA-APELLIDOS.
-           DISPLAY "INTRODUCE TUS APELLIDOS:"
-           ACCEPT APELLIDOS.
-
-       SOLICITA-EDAD.
-           DISPLAY "INTRODUCE TU EDAD:"
-           ACCEPT EDAD.
-
-
-
-
-      ** add other procedures here
-       END PROGRAM 11-PROGRAMA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  Persist each completed intake to the PERSONAS
+      *                 file instead of only displaying it.
+      * 2026-08-08 RSM  Re-prompt on blank NOMBRE/APELLIDOS and on EDAD
+      *                 outside 0-120.
+      * 2026-08-09 RSM  SOLICITA-NOMBRE/APELLIDOS/EDAD now use PERFORM
+      *                 WITH TEST AFTER so the first prompt always
+      *                 fires regardless of the field's initial value
+      *                 (needed once this program started running
+      *                 unattended from the nightly deck).
+      * 2026-08-09 RSM  Every ACCEPT point now writes an entry to the
+      *                 shared AUDIT-LOG file (field, value, timestamp).
+      * 2026-08-09 RSM  Each intake is also exported as a CSV line
+      *                 (PERSONAS.CSV) alongside the fixed-width
+      *                 PERSONAS.DAT record.
+      * 2026-08-09 RSM  Before grabando, VERIFICA-DUPLICADO scans the
+      *                 existing PERSONAS.DAT for a NOMBRE/APELLIDOS
+      *                 that already matches, so the same person isn't
+      *                 captured twice.
+      * 2026-08-09 RSM  Every intake now also updates an indexed
+      *                 customer master (CLIENTES.DAT), keyed by
+      *                 NOMBRE + APELLIDOS: a first-time customer gets
+      *                 WRITE-en, a returning one gets REWRITE-en, so
+      *                 there is always exactly one current master
+      *                 record per customer alongside the PERSONAS.DAT
+      *                 intake log.
+      * 2026-08-09 RSM  An EDAD outside 0-120 is now also written to an
+      *                 exception file (EXCEPCION.DAT) instead of just
+      *                 flashing a message the operator can miss.
+      * 2026-08-09 RSM  PIDE-OPERADOR now captures the operator's ID once
+      *                 at the start of the run and every AUDIT-LOG entry
+      *                 carries it in ALG-OPERADOR.
+      * 2026-08-09 RSM  Added end-of-run control records (count and, for
+      *                 PERSONAS.DAT, an age hash total) to AUDITLOG.DAT,
+      *                 PERSONAS.DAT and EXCEPCION.DAT; VERIFICA-DUPLICADO
+      *                 already skips these because they never match on
+      *                 NOMBRE/APELLIDOS.
+      * 2026-08-09 RSM  A blank NOMBRE or APELLIDOS is now also written
+      *                 to EXCEPCION.DAT, the same as an out-of-range
+      *                 EDAD already was.
+      * 2026-08-09 RSM  WS-PERSONAS-STATUS, WS-AUDITLOG-STATUS,
+      *                 WS-CLIENTES-STATUS and WS-EXCEPCION-STATUS moved
+      *                 into the shared PERSOSTS/AUDITSTS/CLIENSTS/
+      *                 EXCEPSTS copybooks so every program that touches
+      *                 those files stops hand-copying the same FILE
+      *                 STATUS/88-level blocks.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 11-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT PERSONAS-FILE
+               ASSIGN TO "PERSONAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PERSONAS-STATUS.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT PERSONAS-CSV-FILE
+               ASSIGN TO "PERSONAS.CSV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PERSOCSV-STATUS.
+
+           SELECT CLIENTES-FILE
+               ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CLAVE
+               FILE STATUS IS WS-CLIENTES-STATUS.
+
+           SELECT EXCEPCION-FILE
+               ASSIGN TO "EXCEPCION.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPCION-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  PERSONAS-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PERSONAS.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORD IS STANDARD.
+           COPY AUDITLOG.
+
+       FD  PERSONAS-CSV-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PERSOCSV.
+
+       FD  CLIENTES-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CLIENTES.
+
+       FD  EXCEPCION-FILE
+           LABEL RECORD IS STANDARD.
+           COPY EXCEPCION.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  NOMBRE PIC X(15) VALUE SPACES.
+       01  APELLIDOS PIC X(20) VALUE SPACES.
+       01  EDAD PIC 99 VALUE ZEROS.
+
+      *-FILE STATUS/88-LEVEL DE PERSONAS-FILE: VIENE DE PERSOSTS.CPY.
+           COPY PERSOSTS.
+
+       01  WS-DUPLICADO-SW PIC X VALUE "N".
+           88  ES-DUPLICADO VALUE "S".
+
+      *-FILE STATUS/88-LEVEL DE AUDIT-LOG-FILE: VIENE DE AUDITSTS.CPY.
+           COPY AUDITSTS.
+
+       01  WS-AUDIT-CAMPO     PIC X(15).
+       01  WS-AUDIT-VALOR     PIC X(30).
+       01  WS-AUDIT-FECHA     PIC 9(8).
+       01  WS-AUDIT-HORA      PIC 9(8).
+
+       01  WS-PERSOCSV-STATUS PIC XX.
+           88  PERSOCSV-OK         VALUE "00".
+           88  PERSOCSV-NO-EXISTE  VALUE "35".
+
+       01  WS-CSV-LINEA       PIC X(60) VALUE SPACES.
+
+      *-FILE STATUS/88-LEVEL DE CLIENTES-FILE: VIENE DE CLIENSTS.CPY.
+           COPY CLIENSTS.
+
+      *-FILE STATUS/88-LEVEL DE EXCEPCION-FILE: VIENE DE EXCEPSTS.CPY.
+           COPY EXCEPSTS.
+
+       01  WS-EXC-CAMPO  PIC X(15).
+       01  WS-EXC-VALOR  PIC X(30).
+       01  WS-EXC-RAZON  PIC X(40).
+
+       01  WS-OPERADOR   PIC X(8) VALUE SPACES.
+
+       01  WS-CONTADOR-AUDITORIA  PIC 9(7) VALUE ZERO.
+       01  WS-CONTADOR-PERSONAS   PIC 9(7) VALUE ZERO.
+       01  WS-CONTADOR-EXCEPCION  PIC 9(7) VALUE ZERO.
+       01  WS-HASH-EDAD           PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+
+       SOLICITA-DATOS.
+           PERFORM PIDE-OPERADOR.
+           PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS.
+           PERFORM SOLICITA-EDAD.
+           DISPLAY "NOMBRE: " NOMBRE
+           "APELLIDOS: " APELLIDOS
+           "EDAD: " EDAD.
+
+           PERFORM VERIFICA-DUPLICADO.
+           IF ES-DUPLICADO
+               DISPLAY "YA EXISTE UN REGISTRO CON ESE NOMBRE Y "
+                   "APELLIDOS; NO SE VUELVE A GRABAR."
+           ELSE
+               PERFORM GRABA-PERSONA
+               PERFORM GRABA-PERSONA-CSV
+           END-IF.
+
+           PERFORM ACTUALIZA-MAESTRO-CLIENTES.
+
+           PERFORM GRABA-TRAILER-PERSONAS.
+           PERFORM GRABA-TRAILER-EXCEPCION.
+           PERFORM GRABA-TRAILER-AUDITORIA.
+
+           STOP RUN.
+
+
+       SOLICITA-NOMBRE.
+           PERFORM PIDE-NOMBRE
+               WITH TEST AFTER UNTIL NOMBRE NOT = SPACES.
+
+       SOLICITA-APELLIDOS.
+           PERFORM PIDE-APELLIDOS
+               WITH TEST AFTER UNTIL APELLIDOS NOT = SPACES.
+
+       SOLICITA-EDAD.
+           PERFORM PIDE-EDAD
+               WITH TEST AFTER
+               UNTIL EDAD NUMERIC AND EDAD >= 0 AND EDAD <= 120.
+
+      *-----------------------------------------------------------------
+      * GRABA-PERSONA - añade el registro de intake al final de
+      * PERSONAS.DAT.  Si el archivo todavía no existe se crea con este
+      * primer registro; si ya existe se amplía (EXTEND).
+      *-----------------------------------------------------------------
+       GRABA-PERSONA.
+           OPEN EXTEND PERSONAS-FILE.
+           IF PERSONAS-NO-EXISTE
+               OPEN OUTPUT PERSONAS-FILE
+           END-IF.
+
+           MOVE NOMBRE    TO PER-NOMBRE
+           MOVE APELLIDOS TO PER-APELLIDOS
+           MOVE EDAD      TO PER-EDAD
+           WRITE PERSONAS-RECORD.
+
+           CLOSE PERSONAS-FILE.
+
+           ADD 1    TO WS-CONTADOR-PERSONAS.
+           ADD EDAD TO WS-HASH-EDAD.
+
+      *-----------------------------------------------------------------
+      * GRABA-TRAILER-PERSONAS - al terminar la corrida, si este
+      * programa dio de alta a alguien, añade a PERSONAS.DAT un
+      * renglon de control con cuantos registros escribio y el total
+      * de control (suma de edades) sobre ellos.
+      *-----------------------------------------------------------------
+       GRABA-TRAILER-PERSONAS.
+           IF WS-CONTADOR-PERSONAS > ZERO
+               MOVE "*** TRAILER ***" TO PET-MARCA
+               MOVE WS-CONTADOR-PERSONAS TO PET-CANTIDAD-REGISTROS
+               MOVE WS-HASH-EDAD          TO PET-TOTAL-HASH
+
+               OPEN EXTEND PERSONAS-FILE
+               IF PERSONAS-NO-EXISTE
+                   OPEN OUTPUT PERSONAS-FILE
+               END-IF
+               WRITE PERSONAS-RECORD
+               CLOSE PERSONAS-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * VERIFICA-DUPLICADO - recorre PERSONAS.DAT buscando un registro
+      * con el mismo NOMBRE y APELLIDOS que el que se acaba de
+      * capturar, para no dar de alta a la misma persona dos veces.
+      *-----------------------------------------------------------------
+       VERIFICA-DUPLICADO.
+           MOVE "N" TO WS-DUPLICADO-SW.
+           OPEN INPUT PERSONAS-FILE.
+           IF NOT PERSONAS-NO-EXISTE
+               PERFORM BUSCA-DUPLICADO
+                   UNTIL PERSONAS-EOF OR ES-DUPLICADO
+               CLOSE PERSONAS-FILE
+           END-IF.
+
+       BUSCA-DUPLICADO.
+           READ PERSONAS-FILE
+               AT END
+                   SET PERSONAS-EOF TO TRUE
+               NOT AT END
+                   IF PER-NOMBRE = NOMBRE AND PER-APELLIDOS = APELLIDOS
+                       SET ES-DUPLICADO TO TRUE
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * GRABA-PERSONA-CSV - añade el mismo intake a PERSONAS.CSV, un
+      * renglon separado por comas y con los campos de texto entre
+      * comillas, para los consumidores que no leen el formato fijo.
+      *-----------------------------------------------------------------
+       GRABA-PERSONA-CSV.
+           STRING '"'          DELIMITED BY SIZE
+                  NOMBRE        DELIMITED BY SIZE
+                  '","'         DELIMITED BY SIZE
+                  APELLIDOS     DELIMITED BY SIZE
+                  '",'          DELIMITED BY SIZE
+                  EDAD          DELIMITED BY SIZE
+               INTO WS-CSV-LINEA.
+
+           OPEN EXTEND PERSONAS-CSV-FILE.
+           IF PERSOCSV-NO-EXISTE
+               OPEN OUTPUT PERSONAS-CSV-FILE
+           END-IF.
+
+           MOVE WS-CSV-LINEA TO PCS-LINEA.
+           WRITE PERSONAS-CSV-RECORD.
+
+           CLOSE PERSONAS-CSV-FILE.
+
+      *-----------------------------------------------------------------
+      * ACTUALIZA-MAESTRO-CLIENTES - mantiene el maestro indexado de
+      * clientes (CLIENTES.DAT), una sola vez por cliente: la primera
+      * captura se WRITE-a y cualquier captura posterior de la misma
+      * persona se REWRITE-a sobre el mismo registro, en vez de ir
+      * acumulando un renglon por captura como hace PERSONAS.DAT.
+      *-----------------------------------------------------------------
+       ACTUALIZA-MAESTRO-CLIENTES.
+           STRING NOMBRE    DELIMITED BY SIZE
+                  APELLIDOS DELIMITED BY SIZE
+               INTO CLI-CLAVE.
+           MOVE NOMBRE    TO CLI-NOMBRE.
+           MOVE APELLIDOS TO CLI-APELLIDOS.
+           MOVE EDAD      TO CLI-EDAD.
+
+           OPEN I-O CLIENTES-FILE.
+           IF CLIENTES-NO-EXISTE
+               OPEN OUTPUT CLIENTES-FILE
+           END-IF.
+
+           WRITE CLIENTES-RECORD
+               INVALID KEY
+                   REWRITE CLIENTES-RECORD
+           END-WRITE.
+
+           CLOSE CLIENTES-FILE.
+
+      *-----------------------------------------------------------------
+      * PIDE-NOMBRE / PIDE-APELLIDOS / PIDE-EDAD - estas son las
+      * rutinas de captura de cada campo; las paradas SOLICITA-xxx las
+      * repiten hasta que el valor recibido sea válido.
+      *-----------------------------------------------------------------
+       PIDE-NOMBRE.
+           DISPLAY "INTRODUCE TU NOMBRE:"
+           ACCEPT NOMBRE.
+           MOVE "NOMBRE" TO WS-AUDIT-CAMPO.
+           MOVE NOMBRE   TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+           IF NOMBRE = SPACES
+               DISPLAY "EL NOMBRE NO PUEDE QUEDAR EN BLANCO."
+               MOVE "NOMBRE"         TO WS-EXC-CAMPO
+               MOVE NOMBRE           TO WS-EXC-VALOR
+               MOVE "EN BLANCO"      TO WS-EXC-RAZON
+               PERFORM GRABA-EXCEPCION
+           END-IF.
+
+       PIDE-APELLIDOS.
+           DISPLAY "INTRODUCE TUS APELLIDOS:"
+           ACCEPT APELLIDOS.
+           MOVE "APELLIDOS" TO WS-AUDIT-CAMPO.
+           MOVE APELLIDOS   TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+           IF APELLIDOS = SPACES
+               DISPLAY "LOS APELLIDOS NO PUEDEN QUEDAR EN BLANCO."
+               MOVE "APELLIDOS"      TO WS-EXC-CAMPO
+               MOVE APELLIDOS        TO WS-EXC-VALOR
+               MOVE "EN BLANCO"      TO WS-EXC-RAZON
+               PERFORM GRABA-EXCEPCION
+           END-IF.
+
+       PIDE-EDAD.
+           DISPLAY "INTRODUCE TU EDAD (0-120):"
+           ACCEPT EDAD.
+           MOVE "EDAD" TO WS-AUDIT-CAMPO.
+           MOVE EDAD   TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+           IF NOT (EDAD NUMERIC AND EDAD >= 0 AND EDAD <= 120)
+               DISPLAY "LA EDAD DEBE SER UN NUMERO ENTRE 0 Y 120."
+               MOVE "EDAD"                             TO WS-EXC-CAMPO
+               MOVE EDAD                                TO WS-EXC-VALOR
+               MOVE "FUERA DE RANGO (DEBE SER 0-120)"   TO WS-EXC-RAZON
+               PERFORM GRABA-EXCEPCION
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * GRABA-EXCEPCION - añade una entrada a EXCEPCION.DAT con el
+      * campo, el valor y la razon de un intake fuera de rango, para
+      * que quede documentado en un archivo en vez de solo en consola.
+      *-----------------------------------------------------------------
+       GRABA-EXCEPCION.
+           MOVE "11-PROGRAMA" TO EXC-PROGRAMA.
+           MOVE WS-EXC-CAMPO  TO EXC-CAMPO.
+           MOVE WS-EXC-VALOR  TO EXC-VALOR.
+           MOVE WS-EXC-RAZON  TO EXC-RAZON.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO EXC-TIMESTAMP.
+
+           OPEN EXTEND EXCEPCION-FILE.
+           IF EXCEPCION-NO-EXISTE
+               OPEN OUTPUT EXCEPCION-FILE
+           END-IF.
+           WRITE EXCEPCION-RECORD.
+           CLOSE EXCEPCION-FILE.
+
+           ADD 1 TO WS-CONTADOR-EXCEPCION.
+
+      *-----------------------------------------------------------------
+      * GRABA-TRAILER-EXCEPCION - al terminar la corrida, si este
+      * programa grabo alguna excepcion, añade a EXCEPCION.DAT un
+      * renglon de control con cuantas escribio.
+      *-----------------------------------------------------------------
+       GRABA-TRAILER-EXCEPCION.
+           IF WS-CONTADOR-EXCEPCION > ZERO
+               MOVE "**TRAILER**" TO EXT-MARCA
+               MOVE WS-CONTADOR-EXCEPCION TO EXT-CANTIDAD-REGISTROS
+               MOVE WS-CONTADOR-EXCEPCION TO EXT-TOTAL-HASH
+
+               ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD
+               ACCEPT WS-AUDIT-HORA  FROM TIME
+               STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                      WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+                   INTO EXT-TIMESTAMP
+
+               OPEN EXTEND EXCEPCION-FILE
+               IF EXCEPCION-NO-EXISTE
+                   OPEN OUTPUT EXCEPCION-FILE
+               END-IF
+               WRITE EXCEPCION-RECORD
+               CLOSE EXCEPCION-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * PIDE-OPERADOR - pregunta el ID del operador una sola vez, al
+      * comienzo de la corrida, para que quede grabado en cada entrada
+      * de AUDITLOG.DAT que este programa escriba.
+      *-----------------------------------------------------------------
+       PIDE-OPERADOR.
+           DISPLAY "INTRODUCE TU ID DE OPERADOR:".
+           ACCEPT WS-OPERADOR.
+
+      *-----------------------------------------------------------------
+      * GRABA-AUDITORIA - añade una entrada a AUDITLOG.DAT con el
+      * campo y el valor que se acaba de ACCEPT-ar y la hora en que
+      * ocurrio, para que quede constancia de quien tecleo que.
+      *-----------------------------------------------------------------
+       GRABA-AUDITORIA.
+           MOVE "D"           TO ALG-TIPO-REGISTRO.
+           MOVE "11-PROGRAMA" TO ALG-PROGRAMA.
+           MOVE WS-OPERADOR    TO ALG-OPERADOR.
+           MOVE WS-AUDIT-CAMPO TO ALG-CAMPO.
+           MOVE WS-AUDIT-VALOR TO ALG-VALOR.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO ALG-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDITLOG-NO-EXISTE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+           ADD 1 TO WS-CONTADOR-AUDITORIA.
+
+      *-----------------------------------------------------------------
+      * GRABA-TRAILER-AUDITORIA - al terminar la corrida, añade a
+      * AUDITLOG.DAT un renglon de control con cuantas entradas de
+      * detalle escribio este programa, para que un lector pueda
+      * verificar que no se perdio ninguna.
+      *-----------------------------------------------------------------
+       GRABA-TRAILER-AUDITORIA.
+           MOVE "T"           TO ALT-TIPO-REGISTRO.
+           MOVE "11-PROGRAMA" TO ALT-PROGRAMA.
+           MOVE WS-CONTADOR-AUDITORIA TO ALT-CANTIDAD-REGISTROS.
+           MOVE WS-CONTADOR-AUDITORIA TO ALT-TOTAL-HASH.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO ALT-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDITLOG-NO-EXISTE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+      ** add other procedures here
+       END PROGRAM 11-PROGRAMA.
