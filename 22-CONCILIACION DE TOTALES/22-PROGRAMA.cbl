@@ -0,0 +1,223 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Concilia los totales de control que el modo batch de
+      *          la calculadora (06-PROGRAMA) grabo en CTLTOTAL.DAT
+      *          contra un recalculo independiente hecho leyendo de
+      *          nuevo CALCTRAN.DAT, para detectar si el paso batch
+      *          proceso algo mal o se quedo a medias.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09 RSM  Primera version.
+      * 2026-08-09 RSM  120-EJECUTA-OPERACION/130-DIVIDE-NUMEROS replaced
+      *                 with the shared OPERDIV copybook also used by
+      *                 06-PROGRAMA, so this recalculation can never
+      *                 drift from the batch arithmetic it is checking.
+      * 2026-08-09 RSM  WS-RESULTADO changed from PIC 9(5) to PIC S9(5),
+      *                 same as 06-PROGRAMA, so a RESTA result can come
+      *                 out negative here too instead of being silently
+      *                 unsigned.
+      * 2026-08-09 RSM  WS-TOTAL-CALCULADO, and REC-TOTAL-CALCULADO/
+      *                 REC-TOTAL-REGISTRADO in RECONCIL.CPY, changed
+      *                 from PIC 9(7) to PIC S9(7) to match
+      *                 CTL-TOTAL-ACUMULADO's fix in 06-PROGRAMA: an
+      *                 unsigned accumulator/record silently drops the
+      *                 sign off a negative running total.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 22-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT CALCTRAN-FILE
+               ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CALCTRAN-STATUS.
+
+           SELECT CONTROL-TOTALES-FILE
+               ASSIGN TO DYNAMIC WS-NOMBRE-CTLTOTAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLTOTAL-STATUS.
+
+           SELECT RECONCILIACION-FILE
+               ASSIGN TO DYNAMIC WS-NOMBRE-RECONCIL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECONCIL-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  CALCTRAN-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CALCTRAN.
+
+       FD  CONTROL-TOTALES-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CTLTOTAL.
+
+       FD  RECONCILIACION-FILE
+           LABEL RECORD IS STANDARD.
+           COPY RECONCIL.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-NUM1       PIC 9(4).
+       01  WS-NUM2       PIC 9(4).
+       01  WS-OPCION     PIC X.
+           88  OPCION-SUMA             VALUE "1".
+           88  OPCION-RESTA            VALUE "2".
+           88  OPCION-MULTIPLICACION   VALUE "3".
+           88  OPCION-DIVISION         VALUE "4".
+       01  WS-RESULTADO  PIC S9(5).
+
+       01  WS-CONTADOR-CALCULADO PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-CALCULADO    PIC S9(7) VALUE ZERO.
+
+       01  WS-CALCTRAN-STATUS PIC XX.
+           88  CALCTRAN-OK         VALUE "00".
+           88  CALCTRAN-EOF        VALUE "10".
+           88  CALCTRAN-NO-EXISTE  VALUE "35".
+
+       01  WS-CTLTOTAL-STATUS PIC XX.
+           88  CTLTOTAL-OK         VALUE "00".
+           88  CTLTOTAL-EOF        VALUE "10".
+           88  CTLTOTAL-NO-EXISTE  VALUE "35".
+
+       01  WS-RECONCIL-STATUS PIC XX.
+           88  RECONCIL-OK         VALUE "00".
+
+      *-NOMBRES DINAMICOS DE LOS REPORTES DE CONTROL: SE FECHAN CON LA
+      *-FECHA DE CORRIDA PARA QUE UNA NOCHE NO PISE A LA ANTERIOR. EL
+      *-NOMBRE DE CTLTOTAL SE ARMA IGUAL QUE EN 06-PROGRAMA PARA LEER
+      *-EL MISMO ARCHIVO QUE ESE PASO ACABA DE GRABAR.
+       01  WS-FECHA-CORRIDA      PIC 9(8).
+       01  WS-NOMBRE-CTLTOTAL    PIC X(24).
+       01  WS-NOMBRE-RECONCIL    PIC X(24).
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       000-MAINLINE.
+           PERFORM 050-ARMA-NOMBRES-DE-ARCHIVO.
+           PERFORM 100-RECALCULA-DE-CALCTRAN.
+           PERFORM 200-LEE-TOTALES-REGISTRADOS.
+           PERFORM 300-CONCILIA.
+           PERFORM 400-GRABA-RECONCILIACION.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 050-ARMA-NOMBRES-DE-ARCHIVO - construye, con la fecha de hoy,
+      * el mismo nombre de CTLTOTAL que 06-PROGRAMA acaba de grabar, y
+      * el nombre del RECONCIL de hoy.
+      *-----------------------------------------------------------------
+       050-ARMA-NOMBRES-DE-ARCHIVO.
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           STRING "CTLTOTAL."      DELIMITED BY SIZE
+                  WS-FECHA-CORRIDA DELIMITED BY SIZE
+                  ".DAT"           DELIMITED BY SIZE
+               INTO WS-NOMBRE-CTLTOTAL.
+           STRING "RECONCIL."      DELIMITED BY SIZE
+                  WS-FECHA-CORRIDA DELIMITED BY SIZE
+                  ".DAT"           DELIMITED BY SIZE
+               INTO WS-NOMBRE-RECONCIL.
+
+      *-----------------------------------------------------------------
+      * 100-RECALCULA-DE-CALCTRAN - vuelve a leer CALCTRAN.DAT desde
+      * el principio y recalcula cantidad y total acumulado, igual
+      * que lo hace MODO-BATCH en 06-PROGRAMA, pero de forma
+      * independiente para poder comparar los dos resultados.
+      *-----------------------------------------------------------------
+       100-RECALCULA-DE-CALCTRAN.
+           OPEN INPUT CALCTRAN-FILE.
+           IF CALCTRAN-NO-EXISTE
+               DISPLAY "NO EXISTE ARCHIVO CALCTRAN.DAT"
+           ELSE
+               PERFORM 110-PROCESA-TRANSACCION UNTIL CALCTRAN-EOF
+               CLOSE CALCTRAN-FILE
+           END-IF.
+
+       110-PROCESA-TRANSACCION.
+           READ CALCTRAN-FILE
+               AT END
+                   SET CALCTRAN-EOF TO TRUE
+               NOT AT END
+                   MOVE CAL-NUM1   TO WS-NUM1
+                   MOVE CAL-NUM2   TO WS-NUM2
+                   MOVE CAL-OPCION TO WS-OPCION
+                   PERFORM EJECUTA-OPERACION
+                   ADD 1 TO WS-CONTADOR-CALCULADO
+                   ADD WS-RESULTADO TO WS-TOTAL-CALCULADO
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * EJECUTA-OPERACION/DIVIDE-NUMEROS - vienen de OPERDIV.CPY
+      * (compartido con 06-PROGRAMA): hacen la aritmetica de las
+      * cuatro operaciones sobre WS-NUM1/WS-NUM2/WS-OPCION.
+      *-----------------------------------------------------------------
+           COPY OPERDIV.
+
+      *-----------------------------------------------------------------
+      * 200-LEE-TOTALES-REGISTRADOS - lee el unico registro que
+      * 06-PROGRAMA grabo en CTLTOTAL.DAT al terminar su corrida
+      * batch. Si el archivo no existe todavia se deja en cero, lo
+      * que hara que la conciliacion falle y quede a la vista.
+      *-----------------------------------------------------------------
+       200-LEE-TOTALES-REGISTRADOS.
+           MOVE ZERO TO CTL-CANTIDAD-TRANSACCIONES.
+           MOVE ZERO TO CTL-TOTAL-ACUMULADO.
+           OPEN INPUT CONTROL-TOTALES-FILE.
+           IF CTLTOTAL-NO-EXISTE
+               DISPLAY "NO EXISTE ARCHIVO CTLTOTAL.DAT"
+           ELSE
+               READ CONTROL-TOTALES-FILE
+                   AT END
+                       DISPLAY "CTLTOTAL.DAT ESTA VACIO"
+               END-READ
+               CLOSE CONTROL-TOTALES-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 300-CONCILIA - compara lo recalculado contra lo registrado y
+      * fija el indicador de resultado.
+      *-----------------------------------------------------------------
+       300-CONCILIA.
+           IF WS-CONTADOR-CALCULADO = CTL-CANTIDAD-TRANSACCIONES
+               AND WS-TOTAL-CALCULADO = CTL-TOTAL-ACUMULADO
+               SET REC-CONCILIA TO TRUE
+               DISPLAY "LOS TOTALES DE CONTROL CONCILIAN."
+           ELSE
+               SET REC-NO-CONCILIA TO TRUE
+               DISPLAY "LOS TOTALES DE CONTROL NO CONCILIAN."
+               DISPLAY "  CANTIDAD RECALCULADA: "
+                   WS-CONTADOR-CALCULADO
+               DISPLAY "  CANTIDAD REGISTRADA:  "
+                   CTL-CANTIDAD-TRANSACCIONES
+               DISPLAY "  TOTAL RECALCULADO:    " WS-TOTAL-CALCULADO
+               DISPLAY "  TOTAL REGISTRADO:     "
+                   CTL-TOTAL-ACUMULADO
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 400-GRABA-RECONCILIACION - deja constancia del resultado de la
+      * conciliacion en RECONCIL.DAT para que el operador nocturno lo
+      * pueda revisar sin tener que leer el log de la corrida.
+      *-----------------------------------------------------------------
+       400-GRABA-RECONCILIACION.
+           MOVE WS-CONTADOR-CALCULADO       TO REC-CANTIDAD-CALCULADA.
+           MOVE CTL-CANTIDAD-TRANSACCIONES  TO REC-CANTIDAD-REGISTRADA.
+           MOVE WS-TOTAL-CALCULADO          TO REC-TOTAL-CALCULADO.
+           MOVE CTL-TOTAL-ACUMULADO         TO REC-TOTAL-REGISTRADO.
+
+           OPEN OUTPUT RECONCILIACION-FILE.
+           WRITE RECONCILIACION-RECORD.
+           CLOSE RECONCILIACION-FILE.
+
+      ** add other procedures here
+       END PROGRAM 22-PROGRAMA.
