@@ -1,44 +1,296 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. 06-PROGRAMA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-
-       01  WS-NUM1       PIC 9(4).
-       01  WS-NUM2       PIC 9(4).
-       01  WS-RESULTADO  PIC 9(5).
-
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-
-           DISPLAY "INTRODUCE EL PRIMER NUMERO:"
-           ACCEPT WS-NUM1.
-           DISPLAY "INTRODUCE EL SEGUNDO NUMERO:"
-           ACCEPT WS-NUM2.
-           ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULTADO.
-      *SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
-      *MULTIPLY NUM1 BY NUM2 GIVING RESULTADO.
-      *DIVIDE NUM1 BY NUM2 GIVING RESULTADO.
-           DISPLAY "EL RESULTADO ES: " WS-RESULTADO
-
-
-           STOP RUN.
-      ** add other procedures here
-       END PROGRAM 06-PROGRAMA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  Replaced the fixed ADD with an operator-driven
+      *                 four-function menu (suma/resta/multiplicacion/
+      *                 division).
+      * 2026-08-08 RSM  Added an unattended batch mode that reads
+      *                 operand pairs from a transaction file until
+      *                 end-of-file and writes a control-totals report,
+      *                 so this calculator can run in the overnight
+      *                 batch without a console operator.
+      * 2026-08-09 RSM  Every ACCEPT point now writes an entry to the
+      *                 shared AUDIT-LOG file (field, value, timestamp).
+      * 2026-08-09 RSM  PIDE-OPERADOR now captures the operator's ID once
+      *                 at the start of the run and every AUDIT-LOG entry
+      *                 carries it in ALG-OPERADOR.
+      * 2026-08-09 RSM  GRABA-TRAILER-AUDITORIA adds a control record to
+      *                 AUDITLOG.DAT at the end of the run with how many
+      *                 entries this run wrote.
+      * 2026-08-09 RSM  EJECUTA-OPERACION/DIVIDE-NUMEROS moved into the
+      *                 shared OPERDIV copybook, now also used by
+      *                 22-PROGRAMA's independent recalculation, so the
+      *                 two can never drift apart.
+      * 2026-08-09 RSM  WS-RESULTADO changed from PIC 9(5) to PIC S9(5):
+      *                 RESTA with NUM2 > NUM1 produced a negative
+      *                 result that an unsigned picture could not hold.
+      * 2026-08-09 RSM  WS-TOTAL-ACUMULADO (and CTL-TOTAL-ACUMULADO in
+      *                 CTLTOTAL.CPY) changed from PIC 9(7) to PIC
+      *                 S9(7): a negative WS-RESULTADO added into an
+      *                 unsigned accumulator had its sign dropped,
+      *                 corrupting the control total.
+      * 2026-08-09 RSM  WS-AUDITLOG-STATUS moved into the shared
+      *                 AUDITSTS copybook so every program that writes
+      *                 to AUDITLOG.DAT stops hand-copying the same
+      *                 FILE STATUS/88-level block.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 06-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT CALCTRAN-FILE
+               ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CALCTRAN-STATUS.
+
+           SELECT CONTROL-TOTALES-FILE
+               ASSIGN TO DYNAMIC WS-NOMBRE-CTLTOTAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLTOTAL-STATUS.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  CALCTRAN-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CALCTRAN.
+
+       FD  CONTROL-TOTALES-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CTLTOTAL.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORD IS STANDARD.
+           COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+
+       01  WS-NUM1       PIC 9(4).
+       01  WS-NUM2       PIC 9(4).
+       01  WS-RESULTADO  PIC S9(5).
+
+       01  WS-OPCION     PIC X.
+           88  OPCION-SUMA             VALUE "1".
+           88  OPCION-RESTA            VALUE "2".
+           88  OPCION-MULTIPLICACION   VALUE "3".
+           88  OPCION-DIVISION         VALUE "4".
+           88  OPCION-VALIDA           VALUE "1" "2" "3" "4".
+
+       01  WS-MODO-EJECUCION  PIC X.
+           88  MODO-BATCH-SELECCIONADO    VALUE "B" "b".
+
+       01  WS-CALCTRAN-STATUS PIC XX.
+           88  CALCTRAN-OK         VALUE "00".
+           88  CALCTRAN-EOF        VALUE "10".
+           88  CALCTRAN-NO-EXISTE  VALUE "35".
+
+       01  WS-CTLTOTAL-STATUS PIC XX.
+           88  CTLTOTAL-OK         VALUE "00".
+
+      *-NOMBRE DINAMICO DEL REPORTE DE TOTALES DE CONTROL: SE FECHA CON
+      *-LA FECHA DE CORRIDA PARA QUE UNA NOCHE NO PISE EL REPORTE DE LA
+      *-NOCHE ANTERIOR.
+       01  WS-FECHA-CTLTOTAL    PIC 9(8).
+       01  WS-NOMBRE-CTLTOTAL   PIC X(24).
+
+       01  WS-CONTADOR-TRANSACCIONES PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-ACUMULADO        PIC S9(7) VALUE ZERO.
+
+      *-FILE STATUS/88-LEVEL DE AUDITLOG-FILE: VIENE DE AUDITSTS.CPY.
+           COPY AUDITSTS.
+
+       01  WS-AUDIT-CAMPO     PIC X(15).
+       01  WS-AUDIT-VALOR     PIC X(30).
+       01  WS-AUDIT-FECHA     PIC 9(8).
+       01  WS-AUDIT-HORA      PIC 9(8).
+
+       01  WS-OPERADOR        PIC X(8) VALUE SPACES.
+
+       01  WS-CONTADOR-AUDITORIA PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM PIDE-OPERADOR.
+           DISPLAY "MODO DE EJECUCION - (I)NTERACTIVO O (B)ATCH:".
+           ACCEPT WS-MODO-EJECUCION.
+           MOVE "WS-MODO-EJECUCION" TO WS-AUDIT-CAMPO.
+           MOVE WS-MODO-EJECUCION    TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+
+           IF MODO-BATCH-SELECCIONADO
+               PERFORM MODO-BATCH
+           ELSE
+               PERFORM PIDE-NUMEROS
+               PERFORM PIDE-OPCION
+               PERFORM EJECUTA-OPERACION
+               DISPLAY "EL RESULTADO ES: " WS-RESULTADO
+           END-IF.
+
+           PERFORM GRABA-TRAILER-AUDITORIA.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * MODO-BATCH - procesa el archivo de transacciones sin
+      * intervencion de consola, acumulando cantidad y total para el
+      * reporte de totales de control.
+      *-----------------------------------------------------------------
+       MODO-BATCH.
+           OPEN INPUT CALCTRAN-FILE.
+           IF CALCTRAN-NO-EXISTE
+               DISPLAY "NO EXISTE ARCHIVO CALCTRAN.DAT"
+           ELSE
+               PERFORM PROCESA-TRANSACCION UNTIL CALCTRAN-EOF
+               CLOSE CALCTRAN-FILE
+               PERFORM GRABA-CONTROL-TOTALES
+           END-IF.
+
+       PROCESA-TRANSACCION.
+           READ CALCTRAN-FILE
+               AT END
+                   SET CALCTRAN-EOF TO TRUE
+               NOT AT END
+                   MOVE CAL-NUM1 TO WS-NUM1
+                   MOVE CAL-NUM2 TO WS-NUM2
+                   MOVE CAL-OPCION TO WS-OPCION
+                   PERFORM EJECUTA-OPERACION
+                   ADD 1 TO WS-CONTADOR-TRANSACCIONES
+                   ADD WS-RESULTADO TO WS-TOTAL-ACUMULADO
+           END-READ.
+
+       GRABA-CONTROL-TOTALES.
+           MOVE WS-CONTADOR-TRANSACCIONES TO CTL-CANTIDAD-TRANSACCIONES.
+           MOVE WS-TOTAL-ACUMULADO TO CTL-TOTAL-ACUMULADO.
+
+           ACCEPT WS-FECHA-CTLTOTAL FROM DATE YYYYMMDD.
+           STRING "CTLTOTAL."          DELIMITED BY SIZE
+                  WS-FECHA-CTLTOTAL    DELIMITED BY SIZE
+                  ".DAT"               DELIMITED BY SIZE
+               INTO WS-NOMBRE-CTLTOTAL.
+
+           OPEN OUTPUT CONTROL-TOTALES-FILE.
+           WRITE CONTROL-TOTALES-RECORD.
+           CLOSE CONTROL-TOTALES-FILE.
+
+           DISPLAY "TRANSACCIONES PROCESADAS: "
+               WS-CONTADOR-TRANSACCIONES.
+           DISPLAY "TOTAL ACUMULADO: " WS-TOTAL-ACUMULADO.
+
+       PIDE-NUMEROS.
+           DISPLAY "INTRODUCE EL PRIMER NUMERO:"
+           ACCEPT WS-NUM1.
+           MOVE "WS-NUM1" TO WS-AUDIT-CAMPO.
+           MOVE WS-NUM1   TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+
+           DISPLAY "INTRODUCE EL SEGUNDO NUMERO:"
+           ACCEPT WS-NUM2.
+           MOVE "WS-NUM2" TO WS-AUDIT-CAMPO.
+           MOVE WS-NUM2   TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+
+       PIDE-OPCION.
+           PERFORM MUESTRA-MENU UNTIL OPCION-VALIDA.
+
+       MUESTRA-MENU.
+           DISPLAY "1. SUMAR".
+           DISPLAY "2. RESTAR".
+           DISPLAY "3. MULTIPLICAR".
+           DISPLAY "4. DIVIDIR".
+           DISPLAY "ELIGE UNA OPCION (1-4):".
+           ACCEPT WS-OPCION.
+           MOVE "WS-OPCION" TO WS-AUDIT-CAMPO.
+           MOVE WS-OPCION   TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+           IF NOT OPCION-VALIDA
+               DISPLAY "OPCION NO VALIDA."
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * EJECUTA-OPERACION/DIVIDE-NUMEROS - vienen de OPERDIV.CPY
+      * (compartido con 22-PROGRAMA): hacen la aritmetica de las
+      * cuatro operaciones sobre WS-NUM1/WS-NUM2/WS-OPCION.
+      *-----------------------------------------------------------------
+           COPY OPERDIV.
+
+      *-----------------------------------------------------------------
+      * PIDE-OPERADOR - pregunta el ID del operador una sola vez, al
+      * comienzo de la corrida, para que quede grabado en cada entrada
+      * de AUDITLOG.DAT que este programa escriba.
+      *-----------------------------------------------------------------
+       PIDE-OPERADOR.
+           DISPLAY "INTRODUCE TU ID DE OPERADOR:".
+           ACCEPT WS-OPERADOR.
+
+      *-----------------------------------------------------------------
+      * GRABA-AUDITORIA - añade una entrada a AUDITLOG.DAT con el
+      * campo y el valor que se acaba de ACCEPT-ar y la hora en que
+      * ocurrio, para que quede constancia de quien tecleo que.
+      *-----------------------------------------------------------------
+       GRABA-AUDITORIA.
+           MOVE "D"           TO ALG-TIPO-REGISTRO.
+           MOVE "06-PROGRAMA" TO ALG-PROGRAMA.
+           MOVE WS-OPERADOR    TO ALG-OPERADOR.
+           MOVE WS-AUDIT-CAMPO TO ALG-CAMPO.
+           MOVE WS-AUDIT-VALOR TO ALG-VALOR.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO ALG-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDITLOG-NO-EXISTE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+           ADD 1 TO WS-CONTADOR-AUDITORIA.
+
+      *-----------------------------------------------------------------
+      * GRABA-TRAILER-AUDITORIA - al terminar la corrida, añade a
+      * AUDITLOG.DAT un renglon de control con cuantas entradas de
+      * detalle escribio este programa, para que un lector pueda
+      * verificar que no se perdio ninguna.
+      *-----------------------------------------------------------------
+       GRABA-TRAILER-AUDITORIA.
+           MOVE "T"           TO ALT-TIPO-REGISTRO.
+           MOVE "06-PROGRAMA" TO ALT-PROGRAMA.
+           MOVE WS-CONTADOR-AUDITORIA TO ALT-CANTIDAD-REGISTROS.
+           MOVE WS-CONTADOR-AUDITORIA TO ALT-TOTAL-HASH.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO ALT-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDITLOG-NO-EXISTE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+      ** add other procedures here
+       END PROGRAM 06-PROGRAMA.
