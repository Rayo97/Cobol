@@ -3,6 +3,12 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09 RSM  The single NUM2/NUM3 detail pair is now an
+      *                 OCCURS table (DETALLE-ESTRUCTURA), so one
+      *                 header can carry a repeating detail line
+      *                 instead of just one.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -23,7 +29,7 @@
            05 NUM1 PIC 9 VALUE ZERO.
            05 TEXTO1 PIC X VALUE SPACE.
 
-           05 SUB-ESTRUCTURA.
+           05 DETALLE-ESTRUCTURA OCCURS 3 TIMES INDEXED BY IDX-DETALLE.
                10 NUM2 PIC 9 VALUE ZERO.
                10 NUM3 PIC 9 VALUE ZERO.
 
@@ -34,14 +40,37 @@
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
+           PERFORM CARGA-DETALLES
+               VARYING IDX-DETALLE FROM 1 BY 1
+               UNTIL IDX-DETALLE > 3.
 
-           DISPLAY ESTRUCTURA
-           DISPLAY "---------------"
-           DISPLAY SUB-ESTRUCTURA
-           DISPLAY "---------------"
-           DISPLAY SUB-SUB-ESTRUCTURA
+           DISPLAY NUM1 TEXTO1.
+           DISPLAY "---------------".
+           PERFORM MUESTRA-DETALLE
+               VARYING IDX-DETALLE FROM 1 BY 1
+               UNTIL IDX-DETALLE > 3.
 
            STOP RUN.
 
+      *-----------------------------------------------------------------
+      * CARGA-DETALLES - llena cada renglon de la tabla DETALLE-
+      * ESTRUCTURA con valores de muestra derivados de su indice, para
+      * demostrar que ya no hay un unico par NUM2/NUM3 sino uno por
+      * renglon.
+      *-----------------------------------------------------------------
+       CARGA-DETALLES.
+           MOVE IDX-DETALLE       TO NUM2 (IDX-DETALLE).
+           ADD 1 TO IDX-DETALLE GIVING NUM3 (IDX-DETALLE).
+           ADD 2 TO IDX-DETALLE GIVING NUM4 (IDX-DETALLE).
+           MOVE 'A'               TO TEXTO2 (IDX-DETALLE).
+
+      *-----------------------------------------------------------------
+      * MUESTRA-DETALLE - imprime un renglon de la tabla por vez.
+      *-----------------------------------------------------------------
+       MUESTRA-DETALLE.
+           DISPLAY "DETALLE " IDX-DETALLE ": "
+               NUM2 (IDX-DETALLE) NUM3 (IDX-DETALLE)
+               NUM4 (IDX-DETALLE) TEXTO2 (IDX-DETALLE).
+
       ** add other procedures here
        END PROGRAM 20-PROGRAMA.
