@@ -1,34 +1,177 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. 13-PROGRAMA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01  NUMERO PIC 999.
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       INICIO.
-           PERFORM OPERACION UNTIL NUMERO = 100.
-           STOP RUN.
-
-       OPERACION.
-           ADD 1 TO NUMERO.
-           DISPLAY NUMERO.
-
-
-       END PROGRAM 13-PROGRAMA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  Consolidated the three PERFORM VARYING/UNTIL
+      *                 variants of this program into one that accepts
+      *                 FROM/BY/UNTIL as run parameters, so any range
+      *                 can be driven without a recompile.
+      * 2026-08-09 RSM  OPERACION now batches ten numbers per DISPLAY
+      *                 instead of one console line per iteration, so a
+      *                 wide range doesn't flood the job log.
+      * 2026-08-09 RSM  Added a checkpoint file recording the range and
+      *                 the last number processed, so a restart resumes
+      *                 mid-range instead of repeating the whole loop.
+      * 2026-08-09 RSM  OPERACION moved into the shared OPERLOTE
+      *                 copybook, now also used by 12-PROGRAMA's
+      *                 equivalent FROM/BY/UNTIL loop.
+      * 2026-08-09 RSM  COPY OPERLOTE moved out of PIDE-PARAMETROS's
+      *                 body onto its own paragraph boundary, right
+      *                 after PIDE-PARAMETROS's last statement, so the
+      *                 source shows OPERACION starting there instead
+      *                 of relying on the copybook's own paragraph
+      *                 header to end PIDE-PARAMETROS silently.
+      * 2026-08-09 RSM  PIDE-PARAMETROS now rejects a zero INCREMENTO
+      *                 (clamped to 1) instead of letting the VARYING
+      *                 BY drive an unbounded loop -- a real risk now
+      *                 that this program runs unattended from
+      *                 NIGHTLY.sh.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 13-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT CHECKPOINT13-FILE
+               ASSIGN TO "CHECKPT13.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT13-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  CHECKPOINT13-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CHECKPT13.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  NUMERO          PIC 999.
+
+       01  WS-DESDE        PIC 999.
+       01  WS-INCREMENTO   PIC 999.
+       01  WS-HASTA        PIC 999.
+       01  WS-INICIO-LOOP  PIC 999.
+
+       01  WS-CHECKPT13-STATUS PIC XX.
+           88  CHECKPT13-OK        VALUE "00".
+           88  CHECKPT13-NO-EXISTE VALUE "35".
+
+      *-RENGLON DE SALIDA POR LOTES: ACUMULA HASTA DIEZ NUMEROS ANTES
+      *-DE MANDARLOS A CONSOLA DE UNA SOLA VEZ.
+       01  WS-LINEA-SALIDA    PIC X(80) VALUE SPACES.
+       01  WS-POS-LINEA       PIC 999   VALUE 1.
+       01  WS-CONTADOR-LOTE   PIC 99    VALUE ZERO.
+       01  WS-NUMERO-EDITADO  PIC ZZ9.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INICIO.
+           PERFORM LEE-CHECKPOINT.
+           IF CKP13-HAY-CHECKPOINT
+               DISPLAY "SE ENCONTRO UN CHECKPOINT; SE REANUDA DESPUES "
+                   "DE " CKP13-ULTIMO
+               MOVE CKP13-DESDE      TO WS-DESDE
+               MOVE CKP13-INCREMENTO TO WS-INCREMENTO
+               MOVE CKP13-HASTA      TO WS-HASTA
+               COMPUTE WS-INICIO-LOOP = CKP13-ULTIMO + WS-INCREMENTO
+           ELSE
+               PERFORM PIDE-PARAMETROS
+               MOVE WS-DESDE TO WS-INICIO-LOOP
+           END-IF.
+           PERFORM OPERACION
+               VARYING NUMERO FROM WS-INICIO-LOOP BY WS-INCREMENTO
+                   UNTIL NUMERO > WS-HASTA.
+           IF WS-CONTADOR-LOTE > 0
+               PERFORM VACIA-LOTE
+           END-IF.
+           PERFORM BORRA-CHECKPOINT.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * PIDE-PARAMETROS - lee el rango del bucle (FROM/BY/UNTIL) como
+      * parametros de ejecucion en lugar de llevarlos grabados en el
+      * fuente.
+      *-----------------------------------------------------------------
+       PIDE-PARAMETROS.
+           DISPLAY "VALOR INICIAL (FROM):".
+           ACCEPT WS-DESDE.
+           DISPLAY "INCREMENTO (BY):".
+           ACCEPT WS-INCREMENTO.
+           IF WS-INCREMENTO = ZERO
+               DISPLAY "INCREMENTO EN CERO NO ES VALIDO; SE USA 1."
+               MOVE 1 TO WS-INCREMENTO
+           END-IF.
+           DISPLAY "VALOR LIMITE (UNTIL NUMERO >):".
+           ACCEPT WS-HASTA.
+
+      *-----------------------------------------------------------------
+      * OPERACION - viene de OPERLOTE.CPY (compartido con 12-PROGRAMA):
+      * edita NUMERO y lo acumula en el renglon de salida por lotes de
+      * diez.
+      *-----------------------------------------------------------------
+           COPY OPERLOTE.
+
+      *-----------------------------------------------------------------
+      * VACIA-LOTE - manda a consola el renglon acumulado, deja grabado
+      * en el checkpoint el numero hasta donde ya se proceso, y deja
+      * el renglon listo para el siguiente lote.
+      *-----------------------------------------------------------------
+       VACIA-LOTE.
+           DISPLAY WS-LINEA-SALIDA.
+           PERFORM GRABA-CHECKPOINT.
+           MOVE SPACES TO WS-LINEA-SALIDA.
+           MOVE 1      TO WS-POS-LINEA.
+           MOVE ZERO   TO WS-CONTADOR-LOTE.
+
+      *-----------------------------------------------------------------
+      * LEE-CHECKPOINT - recupera de CHECKPT13.DAT el rango y el ultimo
+      * numero procesado por una corrida anterior que no termino.
+      *-----------------------------------------------------------------
+       LEE-CHECKPOINT.
+           MOVE "N" TO CKP13-PENDIENTE.
+           OPEN INPUT CHECKPOINT13-FILE.
+           IF CHECKPT13-OK
+               READ CHECKPOINT13-FILE
+                   AT END
+                       MOVE "N" TO CKP13-PENDIENTE
+               END-READ
+               CLOSE CHECKPOINT13-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * GRABA-CHECKPOINT - vuelca a CHECKPT13.DAT el rango de la
+      * corrida y el ultimo numero que ya se mando a consola.
+      *-----------------------------------------------------------------
+       GRABA-CHECKPOINT.
+           MOVE "S"            TO CKP13-PENDIENTE.
+           MOVE WS-DESDE        TO CKP13-DESDE.
+           MOVE WS-INCREMENTO   TO CKP13-INCREMENTO.
+           MOVE WS-HASTA        TO CKP13-HASTA.
+           MOVE NUMERO          TO CKP13-ULTIMO.
+           OPEN OUTPUT CHECKPOINT13-FILE.
+           WRITE CHECKPOINT13-RECORD.
+           CLOSE CHECKPOINT13-FILE.
+
+      *-----------------------------------------------------------------
+      * BORRA-CHECKPOINT - la corrida termino completa: se reinicia el
+      * checkpoint para que el siguiente restart empiece de cero.
+      *-----------------------------------------------------------------
+       BORRA-CHECKPOINT.
+           MOVE "N" TO CKP13-PENDIENTE.
+           MOVE ZERO TO CKP13-DESDE CKP13-INCREMENTO
+               CKP13-HASTA CKP13-ULTIMO.
+           OPEN OUTPUT CHECKPOINT13-FILE.
+           WRITE CHECKPOINT13-RECORD.
+           CLOSE CHECKPOINT13-FILE.
+
+       END PROGRAM 13-PROGRAMA.
