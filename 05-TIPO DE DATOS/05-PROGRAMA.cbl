@@ -3,6 +3,10 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  WS-ANIO is now taken from the system date at
+      *                 run time instead of a hardcoded 2024.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -20,15 +24,23 @@
        WORKING-STORAGE SECTION.
       *-----------------------
        01  WS-TEXTO  PIC A(4) VALUE "HOLA".
-       01  WS-ANIO   PIC 9(4) VALUE  2024 .
+       01  WS-ANIO   PIC 9(4).
        01  WS-CADENA PIC X(5) VALUE 'ABC12'.
 
        01  WS-TITULO PIC A(8) VALUE "HOLA ES MI PROGRAMA".
 
+       01  WS-FECHA-SISTEMA.
+           05  WS-FECHA-ANIO    PIC 9(4).
+           05  WS-FECHA-MES     PIC 9(2).
+           05  WS-FECHA-DIA     PIC 9(2).
+
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        DISPLAY "ESTA ES UNA CADENA DE TEXTO".
        DISPLAY WS-TEXTO
+
+       ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+       MOVE WS-FECHA-ANIO TO WS-ANIO
        DISPLAY WS-ANIO
        DISPLAY WS-CADENA
 
