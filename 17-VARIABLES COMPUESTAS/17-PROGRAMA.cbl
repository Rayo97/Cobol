@@ -1,45 +1,130 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. 17-PROGRAMA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01  VARIABLE-SIMPLE PIC 9.
-
-       01  VARIABLE-COMPUESTA.
-           05 NUM PIC 9  VALUE 1.
-           05 NUM2 PIC 9 VALUE 2.
-           05 NUM3 PIC 9 VALUE 3.
-           05 NUM4 PIC 9 VALUE 4.
-
-       01  TEXTO.
-           05 TEX PIC X(12) VALUE "PROGRAMACION".
-           05 ESPACIO PIC X VALUE SPACE.
-           05 TEX1 PIC X(5) VALUE "HOLA".
-
-      *LAS SUB VARIABLES PUEDEN TENER LOS NUMEROS DE NIVEL DEL 02 AL 49
-
-       PROCEDURE DIVISION.
-           DISPLAY NUM3
-           DISPLAY VARIABLE-COMPUESTA
-           DISPLAY TEXTO
-
-
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM 17-PROGRAMA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  Replaced the four hardcoded NUM/NUM2/NUM3/NUM4
+      *                 fields with an OCCURS DEPENDING ON table so a
+      *                 variable number of readings (e.g. daily meter
+      *                 readings) can be held and summed without
+      *                 adding a new named field per reading.
+      * 2026-08-09 RSM  CARGA-LECTURAS now reads LECTURAS.DAT (one
+      *                 reading per record) instead of the four
+      *                 compiled-in demonstration values; if the file
+      *                 does not exist yet it falls back to the same
+      *                 four demonstration values as before.
+      * 2026-08-09 RSM  The DISPLAY of the third reading now only fires
+      *                 when WS-CANTIDAD-LECTURAS actually reaches 3;
+      *                 LECTURAS.DAT can legitimately hold fewer.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 17-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT LECTURAS-FILE
+               ASSIGN TO "LECTURAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LECTURAS-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  LECTURAS-FILE
+           LABEL RECORD IS STANDARD.
+           COPY LECTURAS.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  VARIABLE-SIMPLE PIC 9.
+
+       01  WS-CANTIDAD-LECTURAS  PIC 99 VALUE ZERO.
+
+       01  VARIABLE-COMPUESTA.
+           05 NUM-LECTURA PIC 9
+               OCCURS 1 TO 20 TIMES DEPENDING ON WS-CANTIDAD-LECTURAS.
+
+       01  WS-SUBINDICE        PIC 99.
+       01  WS-TOTAL-LECTURAS   PIC 9(3).
+
+       01  WS-LECTURAS-STATUS PIC XX.
+           88  LECTURAS-OK         VALUE "00".
+           88  LECTURAS-EOF        VALUE "10".
+           88  LECTURAS-NO-EXISTE  VALUE "35".
+
+       01  TEXTO.
+           05 TEX PIC X(12) VALUE "PROGRAMACION".
+           05 ESPACIO PIC X VALUE SPACE.
+           05 TEX1 PIC X(5) VALUE "HOLA".
+
+      *LAS SUB VARIABLES PUEDEN TENER LOS NUMEROS DE NIVEL DEL 02 AL 49
+
+       PROCEDURE DIVISION.
+           PERFORM CARGA-LECTURAS.
+           PERFORM SUMA-LECTURAS.
+
+           IF WS-CANTIDAD-LECTURAS >= 3
+               DISPLAY NUM-LECTURA (3)
+           END-IF
+           DISPLAY VARIABLE-COMPUESTA
+           DISPLAY TEXTO
+           DISPLAY "TOTAL DE LECTURAS: " WS-TOTAL-LECTURAS
+
+            STOP RUN.
+
+      *-----------------------------------------------------------------
+      * CARGA-LECTURAS - carga la tabla de lecturas desde LECTURAS.DAT,
+      * un valor por renglon. Si el archivo todavia no existe se usan
+      * las mismas cuatro lecturas de demostracion que este programa
+      * traia antes de tener un archivo real.
+      *-----------------------------------------------------------------
+       CARGA-LECTURAS.
+           MOVE ZERO TO WS-CANTIDAD-LECTURAS.
+           OPEN INPUT LECTURAS-FILE.
+           IF LECTURAS-NO-EXISTE
+               PERFORM LECTURAS-POR-DEFECTO
+           ELSE
+               PERFORM LEE-LECTURA
+                   UNTIL LECTURAS-EOF OR WS-CANTIDAD-LECTURAS = 20
+               CLOSE LECTURAS-FILE
+           END-IF.
+
+       LEE-LECTURA.
+           READ LECTURAS-FILE
+               AT END
+                   SET LECTURAS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CANTIDAD-LECTURAS
+                   MOVE LEC-VALOR TO NUM-LECTURA (WS-CANTIDAD-LECTURAS)
+           END-READ.
+
+       LECTURAS-POR-DEFECTO.
+           MOVE 4 TO WS-CANTIDAD-LECTURAS.
+           MOVE 1 TO NUM-LECTURA (1).
+           MOVE 2 TO NUM-LECTURA (2).
+           MOVE 3 TO NUM-LECTURA (3).
+           MOVE 4 TO NUM-LECTURA (4).
+
+      *-----------------------------------------------------------------
+      * SUMA-LECTURAS - recorre la tabla de lecturas y acumula el
+      * total en WS-TOTAL-LECTURAS.
+      *-----------------------------------------------------------------
+       SUMA-LECTURAS.
+           MOVE ZERO TO WS-TOTAL-LECTURAS.
+           PERFORM ACUMULA-LECTURA
+               VARYING WS-SUBINDICE FROM 1 BY 1
+                   UNTIL WS-SUBINDICE > WS-CANTIDAD-LECTURAS.
+
+       ACUMULA-LECTURA.
+           ADD NUM-LECTURA (WS-SUBINDICE) TO WS-TOTAL-LECTURAS.
+
+      ** add other procedures here
+       END PROGRAM 17-PROGRAMA.
