@@ -1,42 +1,153 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. 08-PROGRAMA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       010-RUTINA01.
-	          DISPLAY "Esta es la rutina 1."
-	          PERFORM 030-RUTINA03.
-
-       020-RUTINA02.
-	          DISPLAY "Esta es la rutina 2."
-	          PERFORM 040-RUTINA04.
-
-       030-RUTINA03.
-           DISPLAY "Esta es la rutina 3."
-	          PERFORM 020-RUTINA02.
-
-       040-RUTINA04.
-	          DISPLAY "Esta es la rutina 4."
-	          DISPLAY "Finaliza el programa."
-
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM 08-PROGRAMA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  Replaced the tangled 010->030->020->040 call
+      *                 chain with a documented linear driver and a
+      *                 job-step indicator so an operator can see which
+      *                 routine is currently running.
+      * 2026-08-09 RSM  Added a checkpoint file recording the last
+      *                 routine that finished ok, so a restart after an
+      *                 abend skips the routines that already ran
+      *                 instead of redoing the whole chain.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 08-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPT8.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CHECKPT.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+      *-INDICADOR DE PASO ACTUAL DEL JOB, VISIBLE AL OPERADOR.
+       01  WS-PASO-ACTUAL PIC X(12) VALUE SPACES.
+
+      *-ULTIMA RUTINA QUE TERMINO BIEN EN LA CORRIDA ANTERIOR (0 SI
+      *-NINGUNA, O SI LA CORRIDA ANTERIOR TERMINO LAS CUATRO).
+       01  WS-ULTIMA-RUTINA-OK PIC 9 VALUE ZERO.
+
+       01  WS-CHECKPT-STATUS PIC XX.
+           88  CHECKPT-OK        VALUE "00".
+           88  CHECKPT-NO-EXISTE VALUE "35".
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *-----------------------------------------------------------------
+      * 000-MAINLINE - ejecuta las cuatro rutinas en orden, lineal y
+      * documentado: 010, 020, 030, 040. Cada rutina ya no llama a la
+      * siguiente; todo el encadenamiento vive aqui. Antes de arrancar
+      * lee el checkpoint de la corrida anterior y se salta las rutinas
+      * que ya habian terminado bien.
+      *-----------------------------------------------------------------
+       000-MAINLINE.
+           PERFORM 800-LEE-CHECKPOINT.
+
+           IF WS-ULTIMA-RUTINA-OK < 1
+               MOVE "010-RUTINA01" TO WS-PASO-ACTUAL
+               DISPLAY "PASO ACTUAL: " WS-PASO-ACTUAL
+               PERFORM 010-RUTINA01
+               MOVE 1 TO WS-ULTIMA-RUTINA-OK
+               PERFORM 810-GRABA-CHECKPOINT
+           ELSE
+               DISPLAY "010-RUTINA01 YA ESTABA COMPLETA, SE OMITE."
+           END-IF.
+
+           IF WS-ULTIMA-RUTINA-OK < 2
+               MOVE "020-RUTINA02" TO WS-PASO-ACTUAL
+               DISPLAY "PASO ACTUAL: " WS-PASO-ACTUAL
+               PERFORM 020-RUTINA02
+               MOVE 2 TO WS-ULTIMA-RUTINA-OK
+               PERFORM 810-GRABA-CHECKPOINT
+           ELSE
+               DISPLAY "020-RUTINA02 YA ESTABA COMPLETA, SE OMITE."
+           END-IF.
+
+           IF WS-ULTIMA-RUTINA-OK < 3
+               MOVE "030-RUTINA03" TO WS-PASO-ACTUAL
+               DISPLAY "PASO ACTUAL: " WS-PASO-ACTUAL
+               PERFORM 030-RUTINA03
+               MOVE 3 TO WS-ULTIMA-RUTINA-OK
+               PERFORM 810-GRABA-CHECKPOINT
+           ELSE
+               DISPLAY "030-RUTINA03 YA ESTABA COMPLETA, SE OMITE."
+           END-IF.
+
+           IF WS-ULTIMA-RUTINA-OK < 4
+               MOVE "040-RUTINA04" TO WS-PASO-ACTUAL
+               DISPLAY "PASO ACTUAL: " WS-PASO-ACTUAL
+               PERFORM 040-RUTINA04
+               MOVE 4 TO WS-ULTIMA-RUTINA-OK
+               PERFORM 810-GRABA-CHECKPOINT
+           ELSE
+               DISPLAY "040-RUTINA04 YA ESTABA COMPLETA, SE OMITE."
+           END-IF.
+
+      *-LA CADENA TERMINO COMPLETA: SE REINICIA EL CHECKPOINT PARA QUE
+      *-LA PROXIMA CORRIDA ARRANQUE DESDE 010-RUTINA01.
+           MOVE ZERO TO WS-ULTIMA-RUTINA-OK.
+           PERFORM 810-GRABA-CHECKPOINT.
+
+           STOP RUN.
+
+       010-RUTINA01.
+           DISPLAY "Esta es la rutina 1.".
+
+       020-RUTINA02.
+           DISPLAY "Esta es la rutina 2.".
+
+       030-RUTINA03.
+           DISPLAY "Esta es la rutina 3.".
+
+       040-RUTINA04.
+           DISPLAY "Esta es la rutina 4."
+           DISPLAY "Finaliza el programa.".
+
+      *-----------------------------------------------------------------
+      * 800-LEE-CHECKPOINT - recupera de CHECKPT8.DAT la ultima rutina
+      * que termino bien en la corrida anterior. Si el archivo no
+      * existe todavia (primera corrida) se arranca desde cero.
+      *-----------------------------------------------------------------
+       800-LEE-CHECKPOINT.
+           MOVE ZERO TO WS-ULTIMA-RUTINA-OK.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPT-OK
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKP-ULTIMA-RUTINA-OK TO WS-ULTIMA-RUTINA-OK
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 810-GRABA-CHECKPOINT - vuelca a CHECKPT8.DAT el numero de la
+      * ultima rutina que termino bien, reemplazando el registro
+      * anterior por completo.
+      *-----------------------------------------------------------------
+       810-GRABA-CHECKPOINT.
+           MOVE WS-ULTIMA-RUTINA-OK TO CKP-ULTIMA-RUTINA-OK.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      ** add other procedures here
+       END PROGRAM 08-PROGRAMA.
