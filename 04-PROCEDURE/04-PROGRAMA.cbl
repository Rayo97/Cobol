@@ -1,38 +1,130 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. 04-PROGRAMA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01  SALUDO PIC A(20).
-       01  TITULO PIC A(40) VALUE "TUTORIAL DE COBOL".
-       01  NUMERO PIC 9(1)  VALUE 4.
-       01  NOMBRE PIC A(3) .
-       PROCEDURE DIVISION.
-
-       DISPLAY 'HOLA MUNDO'.
-       MOVE 'RAY' TO NOMBRE.
-       DISPLAY "Mi nombre es : " NOMBRE.
-       DISPLAY "Este es el tutorial: " NUMERO.
-       DISPLAY TITULO
-
-
-
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM 04-PROGRAMA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  SALUDO is now built from the operator name and
+      *                 a run number and written to the job-start
+      *                 banner log instead of sitting unused.
+      * 2026-08-09 RSM  TITULO now comes from the TITULO_JOB environment
+      *                 variable when the calling job sets one (the
+      *                 nightly deck's stand-in for a JCL PARM=), and
+      *                 only falls back to the tutorial default when it
+      *                 isn't set.
+      * 2026-08-09 RSM  SALUDO changed from PIC A to PIC X: it now holds
+      *                 digits and a colon from the time-of-day greeting,
+      *                 which an alphabetic-only picture cannot.
+      * 2026-08-09 RSM  TITULO changed from PIC A to PIC X too: it can
+      *                 be overwritten from the TITULO_JOB environment
+      *                 variable, which is free text and not guaranteed
+      *                 to be alphabetic-only.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 04-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT BANNER-LOG-FILE
+               ASSIGN TO "BANNERLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BANNERLOG-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  BANNER-LOG-FILE
+           LABEL RECORD IS STANDARD.
+           COPY BANNERLG.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  SALUDO PIC X(20).
+       01  TITULO PIC X(40) VALUE "TUTORIAL DE COBOL".
+       01  NUMERO PIC 9(1)  VALUE 4.
+       01  NOMBRE PIC A(3) .
+
+      *-TITULO DEL BANNER TOMADO DEL JOB QUE LANZA EL PROGRAMA; SI LA
+      *-VARIABLE DE AMBIENTE NO SE FIJO, SE CONSERVA EL TITULO FIJO.
+       01  WS-TITULO-JOB PIC X(40) VALUE SPACES.
+
+       01  WS-OPERADOR       PIC X(8).
+       01  WS-HORA-SISTEMA   PIC 9(8).
+       01  WS-NUM-EJECUCION  PIC 9(4).
+
+       01  WS-BANNERLOG-STATUS PIC XX.
+           88  BANNERLOG-OK        VALUE "00".
+           88  BANNERLOG-NO-EXISTE VALUE "35".
+
+       PROCEDURE DIVISION.
+
+       DISPLAY 'HOLA MUNDO'.
+       MOVE 'RAY' TO NOMBRE.
+       DISPLAY "Mi nombre es : " NOMBRE.
+       DISPLAY "Este es el tutorial: " NUMERO.
+       PERFORM CARGA-TITULO.
+       DISPLAY TITULO
+
+       PERFORM CONSTRUYE-SALUDO.
+       DISPLAY SALUDO.
+       PERFORM GRABA-BANNER.
+
+            STOP RUN.
+
+      *-----------------------------------------------------------------
+      * CARGA-TITULO - toma el titulo del banner de la variable de
+      * ambiente TITULO_JOB, para que cada job que lance este programa
+      * pueda poner su propio titulo sin tocar el fuente; si el job no
+      * la fijo, TITULO se queda con el valor del tutorial.
+      *-----------------------------------------------------------------
+       CARGA-TITULO.
+           ACCEPT WS-TITULO-JOB FROM ENVIRONMENT "TITULO_JOB"
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-TITULO-JOB NOT = SPACES
+               MOVE WS-TITULO-JOB TO TITULO
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * CONSTRUYE-SALUDO - arma el saludo de arranque del job a partir
+      * del operador que lo lanza y un numero de ejecucion, para que
+      * todo programa del taller imprima una cabecera consistente y
+      * trazable en lugar del saludo fijo del tutorial.
+      *-----------------------------------------------------------------
+       CONSTRUYE-SALUDO.
+           DISPLAY "INTRODUCE TU ID DE OPERADOR:".
+           ACCEPT WS-OPERADOR.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+           MOVE WS-HORA-SISTEMA (1:4) TO WS-NUM-EJECUCION.
+
+           STRING "OP:"             DELIMITED BY SIZE
+                  WS-OPERADOR       DELIMITED BY SIZE
+                  " RUN:"           DELIMITED BY SIZE
+                  WS-NUM-EJECUCION  DELIMITED BY SIZE
+               INTO SALUDO.
+
+      *-----------------------------------------------------------------
+      * GRABA-BANNER - añade el saludo de este job al log de consola
+      * compartido para que quede constancia de cada arranque.
+      *-----------------------------------------------------------------
+       GRABA-BANNER.
+           OPEN EXTEND BANNER-LOG-FILE.
+           IF BANNERLOG-NO-EXISTE
+               OPEN OUTPUT BANNER-LOG-FILE
+           END-IF.
+
+           MOVE SALUDO TO BLG-SALUDO.
+           WRITE BANNER-LOG-RECORD.
+
+           CLOSE BANNER-LOG-FILE.
+
+      ** add other procedures here
+       END PROGRAM 04-PROGRAMA.
