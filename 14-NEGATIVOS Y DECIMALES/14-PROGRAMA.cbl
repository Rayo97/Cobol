@@ -3,6 +3,10 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  Replaced the pile of one-off signed PIC clauses
+      *                 with the shared MONEY copybook.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -33,33 +37,12 @@
 
 
       *-NEGATIVOS
-
-       01 NUM1 PIC S9999.
-      * Equivale a un número de este tamaño:
-      *-0000 o +0000
-
-       01 NUM1 PIC S999999.
+      *-LAS FORMAS CON SIGNO YA NO SE REPITEN AQUI UNA A UNA: TODO
+      *-PROGRAMA QUE MANEJE DINERO CON SIGNO HACE COPY DEL CAMPO DE
+      *-IMPORTE COMPARTIDO DEL TALLER.
+       COPY MONEY.
       * Equivale a un número de este tamaño:
-      *-000000 o +000000
-
-       01 NUM1 PIC S9.
-      * Equivale a un número de este tamaño:
-      *-0 o +0
-
-
-       01 NUM1 PIC S99V99.
-      * Equivale a un número de este tamaño:
-      *00.00 o +00.00
-
-       01 NUM1 PIC S99V9999.
-      * Equivale a un número de este tamaño:
-      *-00.0000 o +00.0000
-
-       01 NUM1 PIC S9V9.
-      * Equivale a un número de este tamaño:
-      *-0.0 o +0.0
-
-
+      *-0000000.00 o +0000000.00
 
 
        PROCEDURE DIVISION.
@@ -69,6 +52,8 @@
       * The main procedure of the program
       **
             DISPLAY "Hello world"
+            MOVE -12345.67 TO WS-IMPORTE
+            DISPLAY "IMPORTE: " WS-IMPORTE
             STOP RUN.
       ** add other procedures here
        END PROGRAM 14-PROGRAMA.
