@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Imprime el layout de cabecera/detalle compartido,
+      *          tanto en su forma anidada como en su vista plana.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  Primera version. Usa el copybook HEADET (la
+      *                 formalizacion del ESTRUCTURA / SUB-ESTRUCTURA /
+      *                 SUB-SUB-ESTRUCTURA de 20-PROGRAMA) como su
+      *                 unico registro de trabajo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 21-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       COPY HEADET.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           MOVE 1 TO HDT-NUM1.
+           MOVE "H" TO HDT-TEXTO1.
+           MOVE 2 TO HDT-NUM2.
+           MOVE 3 TO HDT-NUM3.
+           MOVE 4 TO HDT-NUM4.
+           MOVE "D" TO HDT-TEXTO2.
+
+           DISPLAY "VISTA ANIDADA:".
+           DISPLAY HEADET-RECORD.
+
+           DISPLAY "VISTA PLANA (REDEFINES):".
+           DISPLAY HEADET-FLAT.
+
+           STOP RUN.
+
+      ** add other procedures here
+       END PROGRAM 21-PROGRAMA.
