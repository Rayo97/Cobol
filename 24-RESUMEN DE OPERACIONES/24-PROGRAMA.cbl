@@ -0,0 +1,339 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Lee los archivos que la corrida nocturna ya dejo
+      *          escritos (AUDITLOG, EXCEPCION, PERSONAS, DEMOGRAFICOS,
+      *          CLIENTES, RECONCIL) y produce un solo reporte
+      *          consolidado con el resumen de operaciones de toda la
+      *          corrida, en vez de tener que revisar cada archivo por
+      *          separado.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09 RSM  Primera version.
+      * 2026-08-09 RSM  Los conteos de AUDITLOG, EXCEPCION, PERSONAS y
+      *                 DEMOGRAFICOS ahora saltan el renglon de control
+      *                 de fin de corrida que cada programa le añade a
+      *                 esos archivos, para no inflar las cifras.
+      * 2026-08-09 RSM  WS-AUDITLOG-STATUS, WS-EXCEPCION-STATUS,
+      *                 WS-PERSONAS-STATUS, WS-DEMOGRAFICOS-STATUS y
+      *                 WS-CLIENTES-STATUS se movieron a los copybooks
+      *                 compartidos AUDITSTS/EXCEPSTS/PERSOSTS/DEMOSTS/
+      *                 CLIENSTS, para dejar de repetir a mano el mismo
+      *                 bloque de FILE STATUS/88-level en cada programa.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 24-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT EXCEPCION-FILE
+               ASSIGN TO "EXCEPCION.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPCION-STATUS.
+
+           SELECT PERSONAS-FILE
+               ASSIGN TO "PERSONAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PERSONAS-STATUS.
+
+           SELECT DEMOGRAFICOS-FILE
+               ASSIGN TO "DEMOGRAFICOS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DEMOGRAFICOS-STATUS.
+
+           SELECT CLIENTES-FILE
+               ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CLAVE
+               FILE STATUS IS WS-CLIENTES-STATUS.
+
+           SELECT RECONCILIACION-FILE
+               ASSIGN TO DYNAMIC WS-NOMBRE-RECONCIL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECONCIL-STATUS.
+
+           SELECT REPORTE-FILE
+               ASSIGN TO DYNAMIC WS-NOMBRE-RESUMEN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  AUDIT-LOG-FILE
+           LABEL RECORD IS STANDARD.
+           COPY AUDITLOG.
+
+       FD  EXCEPCION-FILE
+           LABEL RECORD IS STANDARD.
+           COPY EXCEPCION.
+
+       FD  PERSONAS-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PERSONAS.
+
+       FD  DEMOGRAFICOS-FILE
+           LABEL RECORD IS STANDARD.
+           COPY DEMOGRAF.
+
+       FD  CLIENTES-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CLIENTES.
+
+       FD  RECONCILIACION-FILE
+           LABEL RECORD IS STANDARD.
+           COPY RECONCIL.
+
+       FD  REPORTE-FILE
+           LABEL RECORD IS STANDARD.
+           COPY RESUMEN.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+      *-FILE STATUS/88-LEVEL DE AUDIT-LOG-FILE: VIENE DE AUDITSTS.CPY.
+           COPY AUDITSTS.
+
+      *-FILE STATUS/88-LEVEL DE EXCEPCION-FILE: VIENE DE EXCEPSTS.CPY.
+           COPY EXCEPSTS.
+
+      *-FILE STATUS/88-LEVEL DE PERSONAS-FILE: VIENE DE PERSOSTS.CPY.
+           COPY PERSOSTS.
+
+      *-FILE STATUS/88-LEVEL DE DEMOGRAFICOS-FILE: VIENE DE DEMOSTS.CPY.
+           COPY DEMOSTS.
+
+      *-FILE STATUS/88-LEVEL DE CLIENTES-FILE: VIENE DE CLIENSTS.CPY.
+           COPY CLIENSTS.
+
+       01  WS-RECONCIL-STATUS PIC XX.
+           88  RECONCIL-OK         VALUE "00".
+           88  RECONCIL-NO-EXISTE  VALUE "35".
+
+       01  WS-REPORTE-STATUS PIC XX.
+           88  REPORTE-OK VALUE "00".
+
+       01  WS-CONTADOR-AUDITORIA    PIC 9(5) VALUE ZERO.
+       01  WS-CONTADOR-EXCEPCIONES  PIC 9(5) VALUE ZERO.
+       01  WS-CONTADOR-PERSONAS     PIC 9(5) VALUE ZERO.
+       01  WS-CONTADOR-DEMOGRAFICOS PIC 9(5) VALUE ZERO.
+       01  WS-CONTADOR-CLIENTES     PIC 9(5) VALUE ZERO.
+
+       01  WS-RECONCIL-VISTO-SW PIC X VALUE "N".
+           88  RECONCIL-VISTO VALUE "S".
+
+      *-NOMBRES DINAMICOS DEL RECONCIL DE HOY (EL QUE 22-PROGRAMA YA
+      *-GRABO) Y DEL RESUMEN QUE ESTE PROGRAMA VA A GRABAR, PARA QUE
+      *-UNA NOCHE NO PISE EL REPORTE DE LA NOCHE ANTERIOR.
+       01  WS-FECHA-CORRIDA      PIC 9(8).
+       01  WS-NOMBRE-RECONCIL    PIC X(24).
+       01  WS-NOMBRE-RESUMEN     PIC X(24).
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       000-MAINLINE.
+           PERFORM 050-ARMA-NOMBRES-DE-ARCHIVO.
+           PERFORM 100-CUENTA-AUDITLOG.
+           PERFORM 200-CUENTA-EXCEPCIONES.
+           PERFORM 300-CUENTA-PERSONAS.
+           PERFORM 400-CUENTA-DEMOGRAFICOS.
+           PERFORM 500-CUENTA-CLIENTES.
+           PERFORM 600-LEE-RECONCILIACION.
+           PERFORM 700-ESCRIBE-RESUMEN.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 050-ARMA-NOMBRES-DE-ARCHIVO - construye, con la fecha de hoy,
+      * el mismo nombre de RECONCIL que 22-PROGRAMA acaba de grabar, y
+      * el nombre del RESUMEN de hoy.
+      *-----------------------------------------------------------------
+       050-ARMA-NOMBRES-DE-ARCHIVO.
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           STRING "RECONCIL."      DELIMITED BY SIZE
+                  WS-FECHA-CORRIDA DELIMITED BY SIZE
+                  ".DAT"           DELIMITED BY SIZE
+               INTO WS-NOMBRE-RECONCIL.
+           STRING "RESUMEN."       DELIMITED BY SIZE
+                  WS-FECHA-CORRIDA DELIMITED BY SIZE
+                  ".RPT"           DELIMITED BY SIZE
+               INTO WS-NOMBRE-RESUMEN.
+
+      *-----------------------------------------------------------------
+      * 100-CUENTA-AUDITLOG - cuenta cuantas entradas quedaron
+      * registradas en la pista de auditoria compartida por toda la
+      * corrida.
+      *-----------------------------------------------------------------
+       100-CUENTA-AUDITLOG.
+           OPEN INPUT AUDIT-LOG-FILE.
+           IF NOT AUDITLOG-NO-EXISTE
+               PERFORM 110-LEE-AUDITLOG UNTIL AUDITLOG-EOF
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+       110-LEE-AUDITLOG.
+           READ AUDIT-LOG-FILE
+               AT END
+                   SET AUDITLOG-EOF TO TRUE
+               NOT AT END
+                   IF ALG-DETALLE
+                       ADD 1 TO WS-CONTADOR-AUDITORIA
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * 200-CUENTA-EXCEPCIONES - cuenta cuantas excepciones de intake
+      * fuera de rango se grabaron durante la corrida.
+      *-----------------------------------------------------------------
+       200-CUENTA-EXCEPCIONES.
+           OPEN INPUT EXCEPCION-FILE.
+           IF NOT EXCEPCION-NO-EXISTE
+               PERFORM 210-LEE-EXCEPCION UNTIL EXCEPCION-EOF
+               CLOSE EXCEPCION-FILE
+           END-IF.
+
+       210-LEE-EXCEPCION.
+           READ EXCEPCION-FILE
+               AT END
+                   SET EXCEPCION-EOF TO TRUE
+               NOT AT END
+                   IF EXC-PROGRAMA NOT = "**TRAILER**"
+                       ADD 1 TO WS-CONTADOR-EXCEPCIONES
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * 300-CUENTA-PERSONAS - cuenta cuantas personas se capturaron en
+      * el intake del dia.
+      *-----------------------------------------------------------------
+       300-CUENTA-PERSONAS.
+           OPEN INPUT PERSONAS-FILE.
+           IF NOT PERSONAS-NO-EXISTE
+               PERFORM 310-LEE-PERSONA UNTIL PERSONAS-EOF
+               CLOSE PERSONAS-FILE
+           END-IF.
+
+       310-LEE-PERSONA.
+           READ PERSONAS-FILE
+               AT END
+                   SET PERSONAS-EOF TO TRUE
+               NOT AT END
+                   IF PER-NOMBRE NOT = "*** TRAILER ***"
+                       ADD 1 TO WS-CONTADOR-PERSONAS
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * 400-CUENTA-DEMOGRAFICOS - cuenta cuantos registros de
+      * segmentacion por edad se clasificaron en la corrida.
+      *-----------------------------------------------------------------
+       400-CUENTA-DEMOGRAFICOS.
+           OPEN INPUT DEMOGRAFICOS-FILE.
+           IF NOT DEMOGRAFICOS-NO-EXISTE
+               PERFORM 410-LEE-DEMOGRAFICO UNTIL DEMOGRAFICOS-EOF
+               CLOSE DEMOGRAFICOS-FILE
+           END-IF.
+
+       410-LEE-DEMOGRAFICO.
+           READ DEMOGRAFICOS-FILE
+               AT END
+                   SET DEMOGRAFICOS-EOF TO TRUE
+               NOT AT END
+                   IF DEM-NOMBRE NOT = "*** TRAILER ***"
+                       ADD 1 TO WS-CONTADOR-DEMOGRAFICOS
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * 500-CUENTA-CLIENTES - recorre el maestro indexado de clientes
+      * de principio a fin para contar cuantos clientes distintos hay
+      * dados de alta hasta hoy.
+      *-----------------------------------------------------------------
+       500-CUENTA-CLIENTES.
+           OPEN INPUT CLIENTES-FILE.
+           IF NOT CLIENTES-NO-EXISTE
+               PERFORM 510-LEE-CLIENTE UNTIL CLIENTES-EOF
+               CLOSE CLIENTES-FILE
+           END-IF.
+
+       510-LEE-CLIENTE.
+           READ CLIENTES-FILE NEXT RECORD
+               AT END
+                   SET CLIENTES-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-CLIENTES
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * 600-LEE-RECONCILIACION - lee el resultado de la conciliacion
+      * de totales de control que 22-PROGRAMA ya dejo grabado hoy.
+      *-----------------------------------------------------------------
+       600-LEE-RECONCILIACION.
+           OPEN INPUT RECONCILIACION-FILE.
+           IF RECONCIL-NO-EXISTE
+               MOVE "N" TO WS-RECONCIL-VISTO-SW
+           ELSE
+               READ RECONCILIACION-FILE
+                   AT END
+                       MOVE "N" TO WS-RECONCIL-VISTO-SW
+                   NOT AT END
+                       SET RECONCIL-VISTO TO TRUE
+               END-READ
+               CLOSE RECONCILIACION-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 700-ESCRIBE-RESUMEN - arma el reporte consolidado, un renglon
+      * por metrica, y lo deja tanto en consola como en RESUMEN.RPT.
+      *-----------------------------------------------------------------
+       700-ESCRIBE-RESUMEN.
+           OPEN OUTPUT REPORTE-FILE.
+
+           MOVE "ENTRADAS DE AUDITORIA"      TO RSM-ETIQUETA.
+           MOVE WS-CONTADOR-AUDITORIA        TO RSM-VALOR.
+           PERFORM 710-GRABA-RENGLON.
+
+           MOVE "EXCEPCIONES DE INTAKE"      TO RSM-ETIQUETA.
+           MOVE WS-CONTADOR-EXCEPCIONES      TO RSM-VALOR.
+           PERFORM 710-GRABA-RENGLON.
+
+           MOVE "PERSONAS CAPTURADAS"        TO RSM-ETIQUETA.
+           MOVE WS-CONTADOR-PERSONAS         TO RSM-VALOR.
+           PERFORM 710-GRABA-RENGLON.
+
+           MOVE "PERSONAS CLASIFICADAS"      TO RSM-ETIQUETA.
+           MOVE WS-CONTADOR-DEMOGRAFICOS     TO RSM-VALOR.
+           PERFORM 710-GRABA-RENGLON.
+
+           MOVE "CLIENTES EN EL MAESTRO"     TO RSM-ETIQUETA.
+           MOVE WS-CONTADOR-CLIENTES         TO RSM-VALOR.
+           PERFORM 710-GRABA-RENGLON.
+
+           MOVE "CONCILIACION DE TOTALES"    TO RSM-ETIQUETA.
+           IF RECONCIL-VISTO
+               MOVE REC-RESULTADO            TO RSM-VALOR
+           ELSE
+               MOVE "NO DISPONIBLE"          TO RSM-VALOR
+           END-IF.
+           PERFORM 710-GRABA-RENGLON.
+
+           CLOSE REPORTE-FILE.
+
+       710-GRABA-RENGLON.
+           DISPLAY RSM-ETIQUETA ": " RSM-VALOR.
+           WRITE RESUMEN-RECORD.
+
+      ** add other procedures here
+       END PROGRAM 24-PROGRAMA.
