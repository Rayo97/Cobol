@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  INICIO now counts the day's transaction volume
+      *                 off TRANSACCIONES-FILE and drives PERFORM TIMES
+      *                 from that count instead of a literal 10.
+      * 2026-08-09 RSM  OPERACION now batches ten numbers per DISPLAY
+      *                 instead of one console line per iteration, so a
+      *                 large volume doesn't flood the job log.
+      * 2026-08-09 RSM  CUENTA-VOLUMEN now checks TRANSACCIONES-NO-EXISTE
+      *                 before reading, same as every other program's
+      *                 file-status framework, instead of opening the
+      *                 file unconditionally.
+      * 2026-08-09 RSM  The loop now runs as PERFORM ... VARYING NUMERO
+      *                 FROM 1 BY 1 UNTIL NUMERO > WS-VOLUMEN instead of
+      *                 PERFORM ... TIMES, so OPERACION is the same
+      *                 parameter-driven paragraph 13-PROGRAMA uses;
+      *                 moved into the shared OPERLOTE copybook.
+      * 2026-08-09 RSM  COPY OPERLOTE moved out of LEE-TRANSACCION's
+      *                 body onto its own paragraph boundary, right
+      *                 after LEE-TRANSACCION's last statement, so the
+      *                 source shows OPERACION starting there instead
+      *                 of relying on the copybook's own paragraph
+      *                 header to end LEE-TRANSACCION silently.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 12-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT TRANSACCIONES-FILE
+               ASSIGN TO "TRANSACCIONES.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACCIONES-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  TRANSACCIONES-FILE
+           LABEL RECORD IS STANDARD.
+           COPY TRANSAC.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  NUMERO PIC 9(4).
+
+       01  WS-VOLUMEN PIC 9(4) VALUE ZERO.
+
+       01  WS-TRANSACCIONES-STATUS PIC XX.
+           88  TRANSACCIONES-OK        VALUE "00".
+           88  TRANSACCIONES-EOF       VALUE "10".
+           88  TRANSACCIONES-NO-EXISTE VALUE "35".
+
+      *-RENGLON DE SALIDA POR LOTES: ACUMULA HASTA DIEZ NUMEROS ANTES
+      *-DE MANDARLOS A CONSOLA DE UNA SOLA VEZ.
+       01  WS-LINEA-SALIDA    PIC X(80) VALUE SPACES.
+       01  WS-POS-LINEA       PIC 999   VALUE 1.
+       01  WS-CONTADOR-LOTE   PIC 99    VALUE ZERO.
+       01  WS-NUMERO-EDITADO  PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INICIO.
+           PERFORM CUENTA-VOLUMEN.
+           PERFORM OPERACION
+               VARYING NUMERO FROM 1 BY 1 UNTIL NUMERO > WS-VOLUMEN.
+           IF WS-CONTADOR-LOTE > 0
+               PERFORM VACIA-LOTE
+           END-IF.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * CUENTA-VOLUMEN - recorre el archivo de transacciones del dia
+      * una sola vez para saber cuantos registros hay realmente, y deja
+      * el total en WS-VOLUMEN.
+      *-----------------------------------------------------------------
+       CUENTA-VOLUMEN.
+           OPEN INPUT TRANSACCIONES-FILE.
+           IF TRANSACCIONES-NO-EXISTE
+               DISPLAY "NO EXISTE ARCHIVO TRANSACCIONES.DAT"
+           ELSE
+               PERFORM LEE-TRANSACCION UNTIL TRANSACCIONES-EOF
+               CLOSE TRANSACCIONES-FILE
+           END-IF.
+
+       LEE-TRANSACCION.
+           READ TRANSACCIONES-FILE
+               AT END
+                   SET TRANSACCIONES-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-VOLUMEN
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * OPERACION - viene de OPERLOTE.CPY (compartido con 13-PROGRAMA):
+      * edita NUMERO y lo acumula en el renglon de salida por lotes de
+      * diez.
+      *-----------------------------------------------------------------
+           COPY OPERLOTE.
+
+      *-----------------------------------------------------------------
+      * VACIA-LOTE - manda a consola el renglon acumulado y lo deja
+      * listo para el siguiente lote.
+      *-----------------------------------------------------------------
+       VACIA-LOTE.
+           DISPLAY WS-LINEA-SALIDA.
+           MOVE SPACES TO WS-LINEA-SALIDA.
+           MOVE 1      TO WS-POS-LINEA.
+           MOVE ZERO   TO WS-CONTADOR-LOTE.
+
+       END PROGRAM 12-PROGRAMA.
