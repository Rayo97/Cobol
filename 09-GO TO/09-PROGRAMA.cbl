@@ -1,49 +1,296 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. 09-PROGRAMA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01 SI-O-NO PIC X.
-
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-
-       PREGUNTA.
-	          PERFORM CONTINUACION.
-
-	          IF SI-O-NO = "N" OR SI-O-NO = "n"
-	              	GO TO FINALIZA-PROGRAMA.
-	          IF SI-O-NO = "S" OR SI-O-NO = "s"
-               		PERFORM PROGRAMA
-	          ELSE
-                  DISPLAY "Por favor, introduce una 'N' o una 'S'."
-           END-IF.
-
-       FINALIZA-PROGRAMA.
-		         STOP RUN.
-
-	      CONTINUACION.
-		         DISPLAY "¿Ejecutar el programa (S/N)?".
-		         ACCEPT SI-O-NO.
-
-	      PROGRAMA.
-	          	DISPLAY "Se ejecuta el programa.".
-
-      ** add other procedures here
-       END PROGRAM 09-PROGRAMA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  An invalid S/N answer now really loops back to
+      *                 CONTINUACION instead of falling through to
+      *                 STOP RUN; the operator gets 3 tries before the
+      *                 run aborts.
+      * 2026-08-09 RSM  The S/N ACCEPT now writes an entry to the
+      *                 shared AUDIT-LOG file (field, value, timestamp).
+      * 2026-08-09 RSM  The S/N gate is now a real menu: the operator
+      *                 picks one of the actual subsystems (captura de
+      *                 personas, transacciones del dia) instead of a
+      *                 plain yes/no into one generic stub paragraph.
+      * 2026-08-09 RSM  FINALIZA-PROGRAMA now sets an abort-reason code
+      *                 (WS-ABORT-CODE) and logs it to AUDIT-LOG-FILE
+      *                 before STOP RUN, instead of ending silently with
+      *                 no record of whether the menu was satisfied,
+      *                 exited on purpose, or gave up after bad input.
+      * 2026-08-09 RSM  INICIO now captures the operator's ID once before
+      *                 the menu gate so every AUDIT-LOG entry carries it
+      *                 in ALG-OPERADOR.
+      * 2026-08-09 RSM  FINALIZA-PROGRAMA now adds a control record to
+      *                 AUDITLOG.DAT with how many entries this run
+      *                 wrote, and CUENTA-PERSONAS skips the trailer
+      *                 record that PERSONAS.DAT now carries instead of
+      *                 counting it as a person.
+      * 2026-08-09 RSM  WS-AUDITLOG-STATUS and WS-PERSONAS-STATUS moved
+      *                 into the shared AUDITSTS/PERSOSTS copybooks so
+      *                 every program that touches AUDITLOG.DAT or
+      *                 PERSONAS.DAT stops hand-copying the same FILE
+      *                 STATUS/88-level blocks.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 09-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT PERSONAS-FILE
+               ASSIGN TO "PERSONAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PERSONAS-STATUS.
+
+           SELECT TRANSACCIONES-FILE
+               ASSIGN TO "TRANSACCIONES.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSACCIONES-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  AUDIT-LOG-FILE
+           LABEL RECORD IS STANDARD.
+           COPY AUDITLOG.
+
+       FD  PERSONAS-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PERSONAS.
+
+       FD  TRANSACCIONES-FILE
+           LABEL RECORD IS STANDARD.
+           COPY TRANSAC.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-OPCION PIC 9 VALUE 0.
+          88 OPCION-PERSONAS       VALUE 1.
+          88 OPCION-TRANSACCIONES  VALUE 2.
+          88 OPCION-SALIR          VALUE 9.
+
+       01 WS-INTENTOS PIC 9 VALUE 0.
+          88 LIMITE-DE-INTENTOS VALUE 3.
+
+      *-FILE STATUS/88-LEVEL DE AUDIT-LOG-FILE: VIENE DE AUDITSTS.CPY.
+           COPY AUDITSTS.
+
+      *-FILE STATUS/88-LEVEL DE PERSONAS-FILE: VIENE DE PERSOSTS.CPY.
+           COPY PERSOSTS.
+
+       01  WS-TRANSACCIONES-STATUS PIC XX.
+           88  TRANSACCIONES-OK         VALUE "00".
+           88  TRANSACCIONES-EOF        VALUE "10".
+           88  TRANSACCIONES-NO-EXISTE  VALUE "35".
+
+       01  WS-CONTADOR-REGISTROS PIC 9(5) VALUE ZERO.
+
+      *-CODIGO DE RAZON DE TERMINACION, GRABADO EN AUDITLOG ANTES DE
+      *-STOP RUN PARA QUE QUEDE CONSTANCIA DE COMO TERMINO LA CORRIDA.
+       01  WS-ABORT-CODE PIC 99 VALUE ZERO.
+           88  ABORT-NORMAL          VALUE 00.
+           88  ABORT-SALIDA-OPERADOR VALUE 04.
+           88  ABORT-LIMITE-INTENTOS VALUE 16.
+
+       01  WS-ABORT-RAZON PIC X(30) VALUE SPACES.
+
+       01  WS-AUDIT-CAMPO     PIC X(15).
+       01  WS-AUDIT-VALOR     PIC X(30).
+       01  WS-AUDIT-FECHA     PIC 9(8).
+       01  WS-AUDIT-HORA      PIC 9(8).
+
+       01  WS-OPERADOR        PIC X(8) VALUE SPACES.
+
+       01  WS-CONTADOR-AUDITORIA PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+
+      *-----------------------------------------------------------------
+      * INICIO - pregunta el ID del operador una sola vez, antes de
+      * entrar al menu de subsistemas, para que quede grabado en cada
+      * entrada de AUDITLOG.DAT que este programa escriba.
+      *-----------------------------------------------------------------
+       INICIO.
+           DISPLAY "INTRODUCE TU ID DE OPERADOR:".
+           ACCEPT WS-OPERADOR.
+           GO TO PREGUNTA.
+
+       PREGUNTA.
+           PERFORM CONTINUACION.
+
+           IF OPCION-SALIR
+               SET ABORT-SALIDA-OPERADOR TO TRUE
+               MOVE "SALIDA POR OPERADOR (OPCION 9)" TO WS-ABORT-RAZON
+               GO TO FINALIZA-PROGRAMA.
+           IF OPCION-PERSONAS
+               PERFORM SUBSISTEMA-PERSONAS
+               SET ABORT-NORMAL TO TRUE
+               MOVE "CAPTURA DE PERSONAS COMPLETA" TO WS-ABORT-RAZON
+               GO TO FINALIZA-PROGRAMA
+           ELSE
+               IF OPCION-TRANSACCIONES
+                   PERFORM SUBSISTEMA-TRANSACCIONES
+                   SET ABORT-NORMAL TO TRUE
+                   MOVE "TRANSACCIONES DEL DIA COMPLETAS"
+                       TO WS-ABORT-RAZON
+                   GO TO FINALIZA-PROGRAMA
+               ELSE
+                   ADD 1 TO WS-INTENTOS
+                   DISPLAY "Opcion invalida. Elige 1, 2 o 9."
+                   IF LIMITE-DE-INTENTOS
+                       DISPLAY "Demasiados intentos no validos."
+                       SET ABORT-LIMITE-INTENTOS TO TRUE
+                       MOVE "DEMASIADOS INTENTOS NO VALIDOS"
+                           TO WS-ABORT-RAZON
+                       GO TO FINALIZA-PROGRAMA
+                   ELSE
+                       GO TO PREGUNTA
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * FINALIZA-PROGRAMA - graba el codigo y la razon de terminacion
+      * en AUDIT-LOG-FILE y los refleja en RETURN-CODE antes de
+      * STOP RUN, para que la corrida nocturna pueda distinguir una
+      * salida normal de una abortada por intentos invalidos.
+      *-----------------------------------------------------------------
+       FINALIZA-PROGRAMA.
+           MOVE "ABORT-CODE"   TO WS-AUDIT-CAMPO.
+           MOVE WS-ABORT-RAZON TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+           PERFORM GRABA-TRAILER-AUDITORIA.
+           MOVE WS-ABORT-CODE TO RETURN-CODE.
+           STOP RUN.
+
+       CONTINUACION.
+           DISPLAY "MENU DE SUBSISTEMAS".
+           DISPLAY "  1 - CAPTURA DE PERSONAS".
+           DISPLAY "  2 - TRANSACCIONES DEL DIA".
+           DISPLAY "  9 - SALIR".
+           DISPLAY "Elige una opcion:".
+           ACCEPT WS-OPCION.
+           MOVE "OPCION-MENU" TO WS-AUDIT-CAMPO.
+           MOVE WS-OPCION     TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+
+      *-----------------------------------------------------------------
+      * SUBSISTEMA-PERSONAS - abre la captura de personas del dia y
+      * reporta cuantos registros hay realmente, en lugar de un
+      * mensaje generico de "se ejecuta el programa".
+      *-----------------------------------------------------------------
+       SUBSISTEMA-PERSONAS.
+           DISPLAY "Se invoca el subsistema CAPTURA DE PERSONAS.".
+           MOVE ZERO TO WS-CONTADOR-REGISTROS.
+           OPEN INPUT PERSONAS-FILE.
+           IF PERSONAS-NO-EXISTE
+               DISPLAY "  PERSONAS.DAT no existe todavia."
+           ELSE
+               PERFORM CUENTA-PERSONAS UNTIL PERSONAS-EOF
+               DISPLAY "  Personas capturadas: " WS-CONTADOR-REGISTROS
+               CLOSE PERSONAS-FILE
+           END-IF.
+
+       CUENTA-PERSONAS.
+           READ PERSONAS-FILE
+               AT END
+                   SET PERSONAS-EOF TO TRUE
+               NOT AT END
+                   IF PET-MARCA NOT = "*** TRAILER ***"
+                       ADD 1 TO WS-CONTADOR-REGISTROS
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * SUBSISTEMA-TRANSACCIONES - abre las transacciones del dia y
+      * reporta cuantas hay realmente.
+      *-----------------------------------------------------------------
+       SUBSISTEMA-TRANSACCIONES.
+           DISPLAY "Se invoca el subsistema TRANSACCIONES DEL DIA.".
+           MOVE ZERO TO WS-CONTADOR-REGISTROS.
+           OPEN INPUT TRANSACCIONES-FILE.
+           IF TRANSACCIONES-NO-EXISTE
+               DISPLAY "  TRANSACCIONES.DAT no existe todavia."
+           ELSE
+               PERFORM CUENTA-TRANSACCIONES UNTIL TRANSACCIONES-EOF
+               DISPLAY "  Transacciones procesadas: "
+                   WS-CONTADOR-REGISTROS
+               CLOSE TRANSACCIONES-FILE
+           END-IF.
+
+       CUENTA-TRANSACCIONES.
+           READ TRANSACCIONES-FILE
+               AT END
+                   SET TRANSACCIONES-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-REGISTROS
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * GRABA-AUDITORIA - añade una entrada a AUDITLOG.DAT con el
+      * campo y el valor que se acaba de ACCEPT-ar y la hora en que
+      * ocurrio, para que quede constancia de quien tecleo que.
+      *-----------------------------------------------------------------
+       GRABA-AUDITORIA.
+           MOVE "D"           TO ALG-TIPO-REGISTRO.
+           MOVE "09-PROGRAMA" TO ALG-PROGRAMA.
+           MOVE WS-OPERADOR    TO ALG-OPERADOR.
+           MOVE WS-AUDIT-CAMPO TO ALG-CAMPO.
+           MOVE WS-AUDIT-VALOR TO ALG-VALOR.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO ALG-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDITLOG-NO-EXISTE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+           ADD 1 TO WS-CONTADOR-AUDITORIA.
+
+      *-----------------------------------------------------------------
+      * GRABA-TRAILER-AUDITORIA - al terminar la corrida, añade a
+      * AUDITLOG.DAT un renglon de control con cuantas entradas de
+      * detalle escribio este programa, para que un lector pueda
+      * verificar que no se perdio ninguna.
+      *-----------------------------------------------------------------
+       GRABA-TRAILER-AUDITORIA.
+           MOVE "T"           TO ALT-TIPO-REGISTRO.
+           MOVE "09-PROGRAMA" TO ALT-PROGRAMA.
+           MOVE WS-CONTADOR-AUDITORIA TO ALT-CANTIDAD-REGISTROS.
+           MOVE WS-CONTADOR-AUDITORIA TO ALT-TOTAL-HASH.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO ALT-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDITLOG-NO-EXISTE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+      ** add other procedures here
+       END PROGRAM 09-PROGRAMA.
