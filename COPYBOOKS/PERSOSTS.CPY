@@ -0,0 +1,13 @@
+      ******************************************************************
+      * PERSOSTS.CPY
+      * FILE STATUS/88-level block para PERSONAS-FILE, compartido por
+      * todo programa que lea o escriba PERSONAS.DAT, para no seguir
+      * copiando y pegando el mismo renglon WS-PERSONAS-STATUS en cada
+      * programa nuevo. PERSONAS-EOF solo la usan los programas que
+      * recorren el archivo completo; los demas simplemente no la
+      * referencian.
+      ******************************************************************
+       01  WS-PERSONAS-STATUS PIC XX.
+           88  PERSONAS-OK        VALUE "00".
+           88  PERSONAS-EOF       VALUE "10".
+           88  PERSONAS-NO-EXISTE VALUE "35".
