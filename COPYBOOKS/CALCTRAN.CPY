@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CALCTRAN.CPY
+      * Registro de una transaccion de entrada para el modo batch de
+      * la calculadora: los dos operandos y la operacion a ejecutar.
+      ******************************************************************
+       01  CALCTRAN-RECORD.
+           05  CAL-NUM1            PIC 9(4).
+           05  CAL-NUM2            PIC 9(4).
+           05  CAL-OPCION          PIC X.
