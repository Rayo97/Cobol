@@ -0,0 +1,8 @@
+      ******************************************************************
+      * TRANSAC.CPY
+      * Registro generico de una transaccion del dia, usado por los
+      * programas de lote para medir el volumen real a procesar.
+      ******************************************************************
+       01  TRANSACCION-RECORD.
+           05  TRX-CLAVE           PIC X(10).
+           05  TRX-DATOS           PIC X(60).
