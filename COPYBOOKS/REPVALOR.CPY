@@ -0,0 +1,9 @@
+      ******************************************************************
+      * REPVALOR.CPY
+      * Renglon del reporte impreso de 15-PROGRAMA: una etiqueta y el
+      * valor que antes solo se mandaba a consola con DISPLAY.
+      ******************************************************************
+       01  REPORTE-VALORES-RECORD.
+           05  RVL-ETIQUETA        PIC X(10).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  RVL-VALOR           PIC X(10).
