@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CHECKPT.CPY
+      * Registro de punto de control de una cadena de rutinas: guarda el
+      * numero de la ultima rutina que termino bien, para que un
+      * restart pueda saltarse lo que ya corrio en vez de repetirlo.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKP-ULTIMA-RUTINA-OK    PIC 9 VALUE ZERO.
