@@ -0,0 +1,8 @@
+      ******************************************************************
+      * PERSOCSV.CPY
+      * Renglon CSV del mismo intake que PERSONAS.CPY guarda en formato
+      * fijo, para los consumidores que prefieren un archivo separado
+      * por comas (hojas de calculo, cargas a otros sistemas).
+      ******************************************************************
+       01  PERSONAS-CSV-RECORD.
+           05  PCS-LINEA           PIC X(60).
