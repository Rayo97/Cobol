@@ -0,0 +1,10 @@
+      ******************************************************************
+      * TASASSTS.CPY
+      * FILE STATUS/88-level block para TASAS-FILE, compartido por todo
+      * programa que lea TASAS.DAT, para no seguir copiando y pegando
+      * el mismo renglon WS-TASAS-STATUS en cada programa nuevo.
+      ******************************************************************
+       01  WS-TASAS-STATUS PIC XX.
+           88  TASAS-OK        VALUE "00".
+           88  TASAS-EOF       VALUE "10".
+           88  TASAS-NO-EXISTE VALUE "35".
