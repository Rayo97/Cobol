@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CODTXT.CPY
+      * Registro de un archivo de textos de codigo: un codigo y el
+      * texto constante asociado, para que los letreros fijos de un
+      * programa se puedan ajustar sin tocar el fuente, igual que
+      * TASAS.CPY hace con los valores numericos de corte. Indexado por
+      * CTX-CODIGO para que el programa busque directamente el renglon
+      * de cada campo en vez de recorrer todo el archivo.
+      * CTX-COD-NEGOCIO lleva el codigo corto de negocio equivalente a
+      * CTX-TEXTO, para que los sistemas destino reciban un codigo en
+      * vez de texto libre.
+      ******************************************************************
+       01  CODTXT-RECORD.
+           05  CTX-CODIGO          PIC X(10).
+           05  CTX-TEXTO           PIC X(31).
+           05  CTX-COD-NEGOCIO     PIC X(04).
