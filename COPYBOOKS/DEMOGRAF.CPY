@@ -0,0 +1,19 @@
+      ******************************************************************
+      * DEMOGRAF.CPY
+      * Registro de salida de la segmentación por edad (18-PROGRAMA).
+      ******************************************************************
+       01  DEMOGRAFICOS-RECORD.
+           05  DEM-NOMBRE          PIC X(15).
+           05  DEM-EDAD            PIC 999.
+           05  DEM-SEGMENTO        PIC X(11).
+
+      ******************************************************************
+      * DEMOGRAFICOS-TRAILER - vista alterna del mismo renglon para el
+      * registro de control de fin de corrida: DMT-MARCA lleva un
+      * valor que ningun DEM-NOMBRE real puede tomar, para que se
+      * pueda distinguir de un renglon de detalle al leer de vuelta.
+      ******************************************************************
+       01  DEMOGRAFICOS-TRAILER REDEFINES DEMOGRAFICOS-RECORD.
+           05  DMT-MARCA                PIC X(15).
+           05  DMT-CANTIDAD-REGISTROS   PIC 9(7).
+           05  DMT-TOTAL-HASH           PIC 9(7).
