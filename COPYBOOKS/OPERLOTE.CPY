@@ -0,0 +1,20 @@
+      ******************************************************************
+      * OPERLOTE.CPY
+      * Parrafo OPERACION compartido por 12-PROGRAMA y 13-PROGRAMA: los
+      * dos manejan su propio PERFORM ... VARYING NUMERO FROM/BY/UNTIL,
+      * asi que el mismo parrafo de edicion y acumulacion por lotes de
+      * diez sirve para ambos sin cambio. El programa que hace COPY de
+      * este parrafo debe declarar en su WORKING-STORAGE NUMERO,
+      * WS-LINEA-SALIDA, WS-POS-LINEA, WS-CONTADOR-LOTE y
+      * WS-NUMERO-EDITADO, y traer su propio parrafo VACIA-LOTE.
+      ******************************************************************
+       OPERACION.
+           MOVE NUMERO TO WS-NUMERO-EDITADO.
+           STRING WS-NUMERO-EDITADO DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+               INTO WS-LINEA-SALIDA
+               WITH POINTER WS-POS-LINEA.
+           ADD 1 TO WS-CONTADOR-LOTE.
+           IF WS-CONTADOR-LOTE = 10
+               PERFORM VACIA-LOTE
+           END-IF.
