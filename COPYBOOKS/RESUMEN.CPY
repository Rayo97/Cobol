@@ -0,0 +1,9 @@
+      ******************************************************************
+      * RESUMEN.CPY
+      * Renglon del reporte consolidado de fin de corrida: una etiqueta
+      * y el conteo o resultado asociado, una linea por metrica.
+      ******************************************************************
+       01  RESUMEN-RECORD.
+           05  RSM-ETIQUETA        PIC X(30).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  RSM-VALOR           PIC X(20).
