@@ -0,0 +1,14 @@
+      ******************************************************************
+      * DEMOSTS.CPY
+      * FILE STATUS/88-level block para DEMOGRAFICOS-FILE, compartido
+      * por todo programa que lea o escriba DEMOGRAFICOS.DAT, para no
+      * seguir copiando y pegando el mismo renglon
+      * WS-DEMOGRAFICOS-STATUS en cada programa nuevo. DEMOGRAFICOS-EOF
+      * solo la usa el programa que recorre el archivo completo
+      * (24-PROGRAMA); el que solo lo abre EXTEND simplemente no la
+      * referencia.
+      ******************************************************************
+       01  WS-DEMOGRAFICOS-STATUS PIC XX.
+           88  DEMOGRAFICOS-OK        VALUE "00".
+           88  DEMOGRAFICOS-EOF       VALUE "10".
+           88  DEMOGRAFICOS-NO-EXISTE VALUE "35".
