@@ -0,0 +1,17 @@
+      ******************************************************************
+      * RECONCIL.CPY
+      * Registro de conciliacion de totales de control: compara lo que
+      * el paso de conciliacion recalculo leyendo CALCTRAN.DAT contra
+      * lo que el paso batch de la calculadora ya habia grabado en
+      * CTLTOTAL.DAT. Los dos totales son S9(7), igual que
+      * CTL-TOTAL-ACUMULADO en CTLTOTAL.CPY, porque ambos acumulan
+      * WS-RESULTADO/WS-TOTAL-CALCULADO, que pueden salir negativos.
+      ******************************************************************
+       01  RECONCILIACION-RECORD.
+           05  REC-CANTIDAD-CALCULADA   PIC 9(5).
+           05  REC-CANTIDAD-REGISTRADA  PIC 9(5).
+           05  REC-TOTAL-CALCULADO      PIC S9(7).
+           05  REC-TOTAL-REGISTRADO     PIC S9(7).
+           05  REC-RESULTADO            PIC X(11).
+               88  REC-CONCILIA         VALUE "CONCILIA".
+               88  REC-NO-CONCILIA      VALUE "NO CONCILIA".
