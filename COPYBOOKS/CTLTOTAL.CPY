@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CTLTOTAL.CPY
+      * Registro del reporte de totales de control de una corrida
+      * batch: cuantas transacciones se procesaron y el total
+      * acumulado de resultados. CTL-TOTAL-ACUMULADO es S9(7) porque
+      * acumula WS-RESULTADO, que puede salir negativo de una RESTA.
+      ******************************************************************
+       01  CONTROL-TOTALES-RECORD.
+           05  CTL-CANTIDAD-TRANSACCIONES  PIC 9(5).
+           05  CTL-TOTAL-ACUMULADO         PIC S9(7).
