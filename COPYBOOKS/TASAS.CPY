@@ -0,0 +1,9 @@
+      ******************************************************************
+      * TASAS.CPY
+      * Registro de un archivo de tasas/configuracion: un codigo y el
+      * valor de corte asociado, para que el negocio pueda ajustar
+      * umbrales sin tocar el fuente.
+      ******************************************************************
+       01  TASAS-RECORD.
+           05  TAS-CODIGO          PIC X(10).
+           05  TAS-VALOR           PIC 9(5).
