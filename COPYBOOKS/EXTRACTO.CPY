@@ -0,0 +1,22 @@
+      ******************************************************************
+      * EXTRACTO.CPY
+      * Registro de extracto nocturno (19-PROGRAMA). Cada campo tiene
+      * nombre propio; ya no hay FILLER sin referenciar en la parte que
+      * el programa puede cambiar. EXT-SEPARADOR-COD/EXT-CONSTANTE1-COD/
+      * EXT-CONSTANTE2-COD llevan el codigo corto de negocio de
+      * CODTXT.DAT (CTX-COD-NEGOCIO), para que el sistema destino
+      * reciba un codigo en vez de tener que interpretar texto libre.
+      * EXT-SEPARADOR esta a PIC X(31) para igualar el ancho de
+      * CTX-TEXTO en CODTXT.CPY (igual que EXT-CONSTANTE1/2) y no
+      * truncar un texto de negocio mas largo que el filler original.
+      ******************************************************************
+       01  EXTRACTO-RECORD.
+           05  EXT-TEXTO1          PIC X(15).
+           05  EXT-SEPARADOR       PIC X(31).
+           05  EXT-TEXTO2          PIC X(15).
+           05  EXT-CONSTANTE1      PIC X(31).
+           05  EXT-CONSTANTE2      PIC X(31).
+           05  EXT-TEXTO3          PIC X(31).
+           05  EXT-SEPARADOR-COD   PIC X(04).
+           05  EXT-CONSTANTE1-COD  PIC X(04).
+           05  EXT-CONSTANTE2-COD  PIC X(04).
