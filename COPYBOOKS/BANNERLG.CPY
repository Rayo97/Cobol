@@ -0,0 +1,9 @@
+      ******************************************************************
+      * BANNERLG.CPY
+      * Registro del log de arranque de job: un renglon por ejecucion
+      * con el saludo que cada programa imprime al iniciar. BLG-SALUDO
+      * es PIC X(20), no PIC A, porque el saludo lleva digitos (el ID
+      * de operador y el numero de corrida armados en CONSTRUYE-SALUDO).
+      ******************************************************************
+       01  BANNER-LOG-RECORD.
+           05  BLG-SALUDO          PIC X(20).
