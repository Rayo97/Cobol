@@ -0,0 +1,8 @@
+      ******************************************************************
+      * LECTURAS.CPY
+      * Registro de un archivo de lecturas (por ejemplo, lecturas de
+      * medidor): un valor por renglon, en el orden en que se deben
+      * acumular.
+      ******************************************************************
+       01  LECTURAS-RECORD.
+           05  LEC-VALOR           PIC 9.
