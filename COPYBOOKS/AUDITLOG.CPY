@@ -0,0 +1,32 @@
+      ******************************************************************
+      * AUDITLOG.CPY
+      * Registro de la pista de auditoria compartida por todo programa
+      * que captura datos por ACCEPT: que programa, que campo, que
+      * valor se tecleo y cuando. ALG-TIPO-REGISTRO distingue el
+      * detalle del registro de fin de corrida (ver AUDIT-LOG-TRAILER
+      * mas abajo), que cada programa añade una sola vez, al terminar
+      * su propia corrida, con el total de renglones que el escribio.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  ALG-TIPO-REGISTRO   PIC X.
+               88  ALG-DETALLE     VALUE "D".
+               88  ALG-TRAILER     VALUE "T".
+           05  ALG-PROGRAMA        PIC X(11).
+           05  ALG-OPERADOR        PIC X(8).
+           05  ALG-CAMPO           PIC X(15).
+           05  ALG-VALOR           PIC X(30).
+           05  ALG-TIMESTAMP       PIC X(14).
+
+      ******************************************************************
+      * AUDIT-LOG-TRAILER - vista alterna del mismo renglon para el
+      * registro de control que cierra la aportacion de un programa a
+      * AUDITLOG.DAT: cuantos renglones de detalle escribio y un total
+      * de control (hash total) sobre esos renglones.
+      ******************************************************************
+       01  AUDIT-LOG-TRAILER REDEFINES AUDIT-LOG-RECORD.
+           05  ALT-TIPO-REGISTRO        PIC X.
+           05  ALT-PROGRAMA             PIC X(11).
+           05  ALT-CANTIDAD-REGISTROS   PIC 9(7).
+           05  ALT-TOTAL-HASH           PIC 9(9).
+           05  FILLER                   PIC X(37).
+           05  ALT-TIMESTAMP            PIC X(14).
