@@ -0,0 +1,7 @@
+      ******************************************************************
+      * MONEY.CPY
+      * Campo de importe monetario compartido por el taller. Cualquier
+      * programa que maneje dinero con signo debe COPY este layout en
+      * lugar de inventar su propia PIC decimal con signo.
+      ******************************************************************
+       01  WS-IMPORTE PIC S9(7)V99.
