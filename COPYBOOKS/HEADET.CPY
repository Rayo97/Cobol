@@ -0,0 +1,26 @@
+      ******************************************************************
+      * HEADET.CPY
+      * Layout compartido de cabecera/detalle (antes ESTRUCTURA /
+      * SUB-ESTRUCTURA / SUB-SUB-ESTRUCTURA en 20-PROGRAMA). Incluye
+      * una vista plana de un solo nivel via REDEFINES para los
+      * programas que no necesitan el anidamiento.
+      ******************************************************************
+       01  HEADET-RECORD.
+           05  HDT-NUM1 PIC 9 VALUE ZERO.
+           05  HDT-TEXTO1 PIC X VALUE SPACE.
+
+           05  HDT-SUB-ESTRUCTURA.
+               10  HDT-NUM2 PIC 9 VALUE ZERO.
+               10  HDT-NUM3 PIC 9 VALUE ZERO.
+
+               10  HDT-SUB-SUB-ESTRUCTURA.
+                   15  HDT-NUM4 PIC 9 VALUE ZERO.
+                   15  HDT-TEXTO2 PIC X VALUE 'A'.
+
+       01  HEADET-FLAT REDEFINES HEADET-RECORD.
+           05  HDF-NUM1 PIC 9.
+           05  HDF-TEXTO1 PIC X.
+           05  HDF-NUM2 PIC 9.
+           05  HDF-NUM3 PIC 9.
+           05  HDF-NUM4 PIC 9.
+           05  HDF-TEXTO2 PIC X.
