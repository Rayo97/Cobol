@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CLIENSTS.CPY
+      * FILE STATUS/88-level block para CLIENTES-FILE, compartido por
+      * todo programa que lea o escriba CLIENTES.DAT, para no seguir
+      * copiando y pegando el mismo renglon WS-CLIENTES-STATUS en cada
+      * programa nuevo. CLIENTES-YA-REGISTRADO solo la usa el programa
+      * que valida altas duplicadas (11-PROGRAMA); CLIENTES-EOF solo la
+      * usa el que recorre el archivo completo (24-PROGRAMA); los demas
+      * simplemente no las referencian.
+      ******************************************************************
+       01  WS-CLIENTES-STATUS PIC XX.
+           88  CLIENTES-OK             VALUE "00".
+           88  CLIENTES-EOF            VALUE "10".
+           88  CLIENTES-NO-EXISTE      VALUE "35".
+           88  CLIENTES-YA-REGISTRADO  VALUE "22".
