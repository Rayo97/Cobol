@@ -0,0 +1,21 @@
+      ******************************************************************
+      * REPPERSO.CPY
+      * Renglon del reporte matutino de PERSONAS.DAT, ya ordenado por
+      * apellidos y nombre. REPORTE-PERSONAS-HEADER redefine el mismo
+      * renglon con campos alfabeticos para poder escribir el titulo de
+      * cada columna (incluyendo la de edad, que en el detalle es
+      * numerico-editado y no puede llevar un rotulo de texto).
+      ******************************************************************
+       01  REPORTE-PERSONAS-RECORD.
+           05  RPP-NOMBRE          PIC X(15).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  RPP-APELLIDOS       PIC X(20).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  RPP-EDAD            PIC ZZZ9.
+
+       01  REPORTE-PERSONAS-HEADER REDEFINES REPORTE-PERSONAS-RECORD.
+           05  RPH-NOMBRE          PIC X(15).
+           05  FILLER              PIC X(2).
+           05  RPH-APELLIDOS       PIC X(20).
+           05  FILLER              PIC X(2).
+           05  RPH-EDAD            PIC X(4).
