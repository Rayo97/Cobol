@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CLIENTES.CPY
+      * Registro del maestro de clientes: un registro por cliente,
+      * indexado por CLI-CLAVE (nombre + apellidos), que se mantiene
+      * actualizado (WRITE la primera vez, REWRITE las siguientes) en
+      * vez de acumular un renglon por cada captura como PERSONAS.DAT.
+      ******************************************************************
+       01  CLIENTES-RECORD.
+           05  CLI-CLAVE           PIC X(35).
+           05  CLI-NOMBRE          PIC X(15).
+           05  CLI-APELLIDOS       PIC X(20).
+           05  CLI-EDAD            PIC 99.
