@@ -0,0 +1,13 @@
+      ******************************************************************
+      * EXCEPSTS.CPY
+      * FILE STATUS/88-level block para EXCEPCION-FILE, compartido por
+      * todo programa que escriba o lea EXCEPCION.DAT, para no seguir
+      * copiando y pegando el mismo renglon WS-EXCEPCION-STATUS en cada
+      * programa nuevo. EXCEPCION-EOF solo la usa el programa que
+      * recorre el archivo completo (24-PROGRAMA); los demas, que solo
+      * lo abren EXTEND, simplemente no la referencian.
+      ******************************************************************
+       01  WS-EXCEPCION-STATUS PIC XX.
+           88  EXCEPCION-OK         VALUE "00".
+           88  EXCEPCION-EOF        VALUE "10".
+           88  EXCEPCION-NO-EXISTE  VALUE "35".
