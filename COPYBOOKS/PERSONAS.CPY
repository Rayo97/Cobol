@@ -0,0 +1,21 @@
+      ******************************************************************
+      * PERSONAS.CPY
+      * Registro de la captura de intake (11-PROGRAMA).  Un registro por
+      * persona dada de alta en el día.
+      ******************************************************************
+       01  PERSONAS-RECORD.
+           05  PER-NOMBRE          PIC X(15).
+           05  PER-APELLIDOS       PIC X(20).
+           05  PER-EDAD            PIC 99.
+
+      ******************************************************************
+      * PERSONAS-TRAILER - vista alterna del mismo renglon para el
+      * registro de control de fin de corrida: PET-MARCA lleva un
+      * valor que ningun PER-NOMBRE real puede tomar, para que se
+      * pueda distinguir de un renglon de detalle al leer de vuelta.
+      ******************************************************************
+       01  PERSONAS-TRAILER REDEFINES PERSONAS-RECORD.
+           05  PET-MARCA                PIC X(15).
+           05  PET-CANTIDAD-REGISTROS   PIC 9(7).
+           05  PET-TOTAL-HASH           PIC 9(9).
+           05  FILLER                   PIC X(6).
