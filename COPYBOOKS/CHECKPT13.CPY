@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CHECKPT13.CPY
+      * Registro de punto de control del bucle FROM/BY/UNTIL de
+      * 13-PROGRAMA: guarda el rango completo de la corrida y el
+      * ultimo numero procesado, para que un restart pueda reanudar a
+      * la mitad del rango en vez de repetirlo desde el FROM original.
+      ******************************************************************
+       01  CHECKPOINT13-RECORD.
+           05  CKP13-PENDIENTE      PIC X   VALUE "N".
+               88  CKP13-HAY-CHECKPOINT VALUE "S".
+           05  CKP13-DESDE          PIC 999 VALUE ZERO.
+           05  CKP13-INCREMENTO     PIC 999 VALUE ZERO.
+           05  CKP13-HASTA          PIC 999 VALUE ZERO.
+           05  CKP13-ULTIMO         PIC 999 VALUE ZERO.
