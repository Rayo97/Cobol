@@ -0,0 +1,33 @@
+      ******************************************************************
+      * OPERDIV.CPY
+      * Parrafos EJECUTA-OPERACION y DIVIDE-NUMEROS compartidos por
+      * 06-PROGRAMA (calculadora interactiva/batch) y 22-PROGRAMA (su
+      * recalculo independiente para la conciliacion de totales): las
+      * dos corridas deben hacer exactamente la misma aritmetica sobre
+      * WS-NUM1/WS-NUM2/WS-OPCION para que la conciliacion pueda
+      * detectar un error real en el batch en vez de quedarse ciega a
+      * el porque cada copia se fue desviando por separado. El programa
+      * que hace COPY de este parrafo debe declarar en su
+      * WORKING-STORAGE WS-NUM1, WS-NUM2, WS-RESULTADO y WS-OPCION (con
+      * sus 88 OPCION-SUMA/OPCION-RESTA/OPCION-MULTIPLICACION/
+      * OPCION-DIVISION).
+      ******************************************************************
+       EJECUTA-OPERACION.
+           EVALUATE TRUE
+               WHEN OPCION-SUMA
+                   ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULTADO
+               WHEN OPCION-RESTA
+                   SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULTADO
+               WHEN OPCION-MULTIPLICACION
+                   MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULTADO
+               WHEN OPCION-DIVISION
+                   PERFORM DIVIDE-NUMEROS
+           END-EVALUATE.
+
+       DIVIDE-NUMEROS.
+           IF WS-NUM2 = ZERO
+               DISPLAY "NO SE PUEDE DIVIDIR ENTRE CERO."
+               MOVE ZERO TO WS-RESULTADO
+           ELSE
+               DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULTADO
+           END-IF.
