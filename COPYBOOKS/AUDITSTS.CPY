@@ -0,0 +1,13 @@
+      ******************************************************************
+      * AUDITSTS.CPY
+      * FILE STATUS/88-level block para AUDITLOG-FILE, compartido por
+      * todo programa que escriba en AUDITLOG.DAT, para no seguir
+      * copiando y pegando el mismo renglon WS-AUDITLOG-STATUS en cada
+      * programa nuevo. AUDITLOG-EOF solo la usa el programa que lee el
+      * archivo de punta a punta (24-PROGRAMA); los demas, que solo lo
+      * abren EXTEND, simplemente no la referencian.
+      ******************************************************************
+       01  WS-AUDITLOG-STATUS PIC XX.
+           88  AUDITLOG-OK         VALUE "00".
+           88  AUDITLOG-EOF        VALUE "10".
+           88  AUDITLOG-NO-EXISTE  VALUE "35".
