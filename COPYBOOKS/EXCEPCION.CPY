@@ -0,0 +1,26 @@
+      ******************************************************************
+      * EXCEPCION.CPY
+      * Registro de la bitacora de excepciones de intake: que programa,
+      * que campo y que valor cayeron fuera de rango, la razon, y
+      * cuando, para que un dato invalido quede documentado en vez de
+      * solo aparecer y desaparecer en la consola del operador.
+      ******************************************************************
+       01  EXCEPCION-RECORD.
+           05  EXC-PROGRAMA        PIC X(11).
+           05  EXC-CAMPO           PIC X(15).
+           05  EXC-VALOR           PIC X(30).
+           05  EXC-RAZON           PIC X(40).
+           05  EXC-TIMESTAMP       PIC X(14).
+
+      ******************************************************************
+      * EXCEPCION-TRAILER - vista alterna del mismo renglon para el
+      * registro de control de fin de corrida: EXT-MARCA lleva un
+      * valor que ningun EXC-PROGRAMA real puede tomar, para que se
+      * pueda distinguir de un renglon de detalle al leer de vuelta.
+      ******************************************************************
+       01  EXCEPCION-TRAILER REDEFINES EXCEPCION-RECORD.
+           05  EXT-MARCA                PIC X(11).
+           05  EXT-CANTIDAD-REGISTROS   PIC 9(7).
+           05  EXT-TOTAL-HASH           PIC 9(9).
+           05  FILLER                   PIC X(69).
+           05  EXT-TIMESTAMP            PIC X(14).
