@@ -1,47 +1,69 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. 02-PROGRAMA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       SOURCE-COMPUTER.
-      *-PC DONDE SE ESCRIBIO EL CODIGO.
-       OBJECT-COMPUTER.
-      *-PC DONDE SE EJECUTARA EL CODIGO.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      * Nombre del archivo.
-       SELECT [OPTIONAL].
-      * Tipo de dispositivo.
-       ASSIGN TO.
-      * Tipo de organización.
-       ORGANIZATION IS.
-      * Modo de acceso al archivo.
-       ACCESS MODE IS.
-      * Clave del registro.
-       RECORD KEY IS.
-      * Claves alternativas del registro.
-       ALTERNATE RECORD KEY IS.
-      * Tipo de dispositivo.
-       WITH DUPLICATES.
-      * Variable de estado del archivo.
-       FILE STATUS IS.
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-            DISPLAY "Hello world"
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM 02-PROGRAMA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  Filled in the FILE-CONTROL stub with a working
+      *                 indexed-master SELECT so new programs have a
+      *                 proven disk-file skeleton to copy from.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 02-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       SOURCE-COMPUTER.
+      *-PC DONDE SE ESCRIBIO EL CODIGO.
+       OBJECT-COMPUTER.
+      *-PC DONDE SE EJECUTARA EL CODIGO.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+      * MAESTRO-FILE - plantilla del taller para un archivo indexado en
+      * disco. Cualquier programa nuevo que necesite abrir un maestro
+      * indexado puede copiar este SELECT y ajustar el nombre y la clave.
+      *-----------------------------------------------------------------
+      * Nombre del archivo.
+           SELECT OPTIONAL MAESTRO-FILE
+      * Tipo de dispositivo.
+               ASSIGN TO "MAESTRO.DAT"
+      * Tipo de organización.
+               ORGANIZATION IS INDEXED
+      * Modo de acceso al archivo.
+               ACCESS MODE IS DYNAMIC
+      * Clave del registro.
+               RECORD KEY IS MAE-CLAVE
+      * Variable de estado del archivo.
+               FILE STATUS IS WS-MAESTRO-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  MAESTRO-FILE
+           LABEL RECORD IS STANDARD.
+       01  MAESTRO-RECORD.
+           05  MAE-CLAVE           PIC X(10).
+           05  MAE-DATOS           PIC X(70).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-MAESTRO-STATUS       PIC XX.
+           88  MAE-STATUS-OK       VALUE "00".
+           88  MAE-STATUS-EOF      VALUE "10".
+           88  MAE-STATUS-NOTFOUND VALUE "23".
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+            DISPLAY "Hello world"
+            STOP RUN.
+      ** add other procedures here
+       END PROGRAM 02-PROGRAMA.
