@@ -1,49 +1,315 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. 16-PROGRAMA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01  NUM  PIC 9999.99 VALUE 5000.75.
-       01  NUM1 PIC 99999 VALUE 6000.
-       01  NUM2 PIC Z9999 VALUE 6000.
-       01  NUM3 PIC ZZZZZ VALUE 6000.
-       01  NUM4 PIC -ZZZZZ.ZZ VALUE -6000.
-
-       01  NUMERO PIC 9999 VALUE 5000.
-       01  NUMERO1 PIC 9999 VALUE 1000.
-       01  RESULTADO PIC 99999.
-
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-
-       INICIO.
-           DISPLAY NUM.
-           DISPLAY NUM1.
-           DISPLAY NUM2.
-           DISPLAY NUM3.
-           DISPLAY NUM4.
-
-       OPERACION.
-           COMPUTE RESULTADO = NUMERO + NUMERO1.
-           DISPLAY RESULTADO.
-
-
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM 16-PROGRAMA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  OPERACION now computes a real invoice total
+      *                 (subtotal + tax - discount) through the edited
+      *                 pictures already on NUM1-NUM4 instead of a bare
+      *                 unsigned addition.
+      * 2026-08-09 RSM  Added a manually-keyed signed adjustment to the
+      *                 total. PIDE-AJUSTE validates the sign and the
+      *                 digits of the raw text before anything is moved
+      *                 into the signed WS-AJUSTE field, instead of
+      *                 ACCEPT-ing straight into a signed PICTURE.
+      * 2026-08-09 RSM  OPERACION's five separate DISPLAYs (subtotal,
+      *                 impuesto, descuento, ajuste, total) are now one
+      *                 combined cash-summary line.
+      * 2026-08-09 RSM  SOLICITA-AJUSTE now bounds PIDE-AJUSTE's retry
+      *                 loop at 3 attempts (WS-INTENTOS-AJUSTE), same as
+      *                 09-PROGRAMA's menu retry; an unattended run with
+      *                 no valid input left would otherwise loop forever.
+      * 2026-08-09 RSM  WS-TASA-IMPUESTO now comes from the TASAS rate
+      *                 feed (code IMPUESTO16, a whole percentage) that
+      *                 07/18-PROGRAMA already read, instead of being a
+      *                 literal 0.16 wired into the source.
+      * 2026-08-09 RSM  PIDE-OPERADOR now captures the operator's ID once
+      *                 at the start of the run and every AUDIT-LOG entry
+      *                 carries it in ALG-OPERADOR.
+      * 2026-08-09 RSM  GRABA-TRAILER-AUDITORIA adds a control record to
+      *                 AUDITLOG.DAT at the end of the run with how many
+      *                 entries this run wrote.
+      * 2026-08-09 RSM  NUMERO and NUMERO1 (the invoice subtotal and
+      *                 discount) now come from the TASAS rate feed
+      *                 (codes SUBTOT16/DESCTO16), same as
+      *                 WS-TASA-IMPUESTO already did, instead of staying
+      *                 wired to their literal defaults.
+      * 2026-08-09 RSM  WS-AUDITLOG-STATUS and WS-TASAS-STATUS moved
+      *                 into the shared AUDITSTS/TASASSTS copybooks so
+      *                 every program that touches AUDITLOG.DAT or
+      *                 TASAS.DAT stops hand-copying the same FILE
+      *                 STATUS/88-level blocks.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 16-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT TASAS-FILE
+               ASSIGN TO "TASAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TASAS-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  AUDIT-LOG-FILE
+           LABEL RECORD IS STANDARD.
+           COPY AUDITLOG.
+
+       FD  TASAS-FILE
+           LABEL RECORD IS STANDARD.
+           COPY TASAS.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  NUM  PIC 9999.99 VALUE 5000.75.
+       01  NUM1 PIC 99999 VALUE 6000.
+       01  NUM2 PIC Z9999 VALUE 6000.
+       01  NUM3 PIC ZZZZZ VALUE 6000.
+       01  NUM4 PIC -ZZZZZ.ZZ VALUE -6000.
+
+       01  NUMERO PIC 9999 VALUE 5000.
+       01  NUMERO1 PIC 9999 VALUE 1000.
+       01  RESULTADO PIC 99999.
+
+       01  WS-SUBTOTAL   PIC 9(5).
+       01  WS-IMPUESTO   PIC 9(5).
+       01  WS-DESCUENTO  PIC 9(5).
+       01  WS-TOTAL      PIC S9(5)V99.
+
+      *-PORCENTAJE DE IMPUESTO APLICADO AL SUBTOTAL DE LA FACTURA.
+       01  WS-TASA-IMPUESTO PIC V99 VALUE 0.16.
+
+      *-AJUSTE MANUAL AL TOTAL: SE TECLEA COMO TEXTO (SIGNO + 5
+      *-DIGITOS) Y SE VALIDA ANTES DE PASARLO A UN CAMPO CON SIGNO.
+       01  WS-AJUSTE-TEXTO    PIC X(6) VALUE SPACES.
+       01  WS-AJUSTE-DIGITOS  PIC X(5).
+       01  WS-AJUSTE-NUM      PIC 9(5) VALUE ZERO.
+       01  WS-AJUSTE          PIC S9(5) VALUE ZERO.
+
+       01  WS-AJUSTE-SW PIC X VALUE "N".
+           88  AJUSTE-VALIDO VALUE "S".
+
+       01  WS-INTENTOS-AJUSTE PIC 9 VALUE ZERO.
+           88  LIMITE-INTENTOS-AJUSTE VALUE 3.
+
+      *-FILE STATUS/88-LEVEL DE AUDITLOG-FILE: VIENE DE AUDITSTS.CPY.
+           COPY AUDITSTS.
+
+      *-FILE STATUS/88-LEVEL DE TASAS-FILE: VIENE DE TASASSTS.CPY.
+           COPY TASASSTS.
+
+       01  WS-AUDIT-CAMPO     PIC X(15).
+       01  WS-AUDIT-VALOR     PIC X(30).
+       01  WS-AUDIT-FECHA     PIC 9(8).
+       01  WS-AUDIT-HORA      PIC 9(8).
+
+       01  WS-OPERADOR        PIC X(8) VALUE SPACES.
+
+       01  WS-CONTADOR-AUDITORIA PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+
+       INICIO.
+           PERFORM PIDE-OPERADOR.
+           PERFORM CARGA-TASA-IMPUESTO.
+           DISPLAY NUM.
+           DISPLAY NUM1.
+           DISPLAY NUM2.
+           DISPLAY NUM3.
+           DISPLAY NUM4.
+
+           PERFORM OPERACION.
+
+           PERFORM GRABA-TRAILER-AUDITORIA.
+
+            STOP RUN.
+
+      *-----------------------------------------------------------------
+      * OPERACION - calcula el total de la factura: subtotal (NUMERO)
+      * mas el impuesto, menos el descuento (NUMERO1), e imprime cada
+      * importe con su picture de edicion.
+      *-----------------------------------------------------------------
+       OPERACION.
+           MOVE NUMERO  TO WS-SUBTOTAL.
+           MOVE NUMERO1 TO WS-DESCUENTO.
+           COMPUTE WS-IMPUESTO ROUNDED = WS-SUBTOTAL * WS-TASA-IMPUESTO.
+           PERFORM SOLICITA-AJUSTE.
+           COMPUTE WS-TOTAL =
+               WS-SUBTOTAL + WS-IMPUESTO - WS-DESCUENTO + WS-AJUSTE.
+           COMPUTE RESULTADO = WS-SUBTOTAL + WS-IMPUESTO.
+
+           MOVE WS-SUBTOTAL  TO NUM1.
+           MOVE WS-IMPUESTO  TO NUM2.
+           MOVE WS-DESCUENTO TO NUM3.
+           MOVE WS-TOTAL     TO NUM4.
+
+           DISPLAY "SUBTOTAL: " NUM1 "  IMPUESTO: " NUM2
+               "  DESCUENTO: " NUM3 "  AJUSTE: " WS-AJUSTE
+               "  TOTAL: " NUM4.
+
+      *-----------------------------------------------------------------
+      * CARGA-TASA-IMPUESTO - lee de TASAS.DAT los codigos IMPUESTO16
+      * (el porcentaje entero de impuesto), SUBTOT16 (el subtotal de la
+      * factura, NUMERO) y DESCTO16 (el descuento, NUMERO1). Si
+      * TASAS.DAT todavia no existe o no define alguno de los tres se
+      * conserva el valor fijo con que arranca el programa.
+      *-----------------------------------------------------------------
+       CARGA-TASA-IMPUESTO.
+           OPEN INPUT TASAS-FILE.
+           IF TASAS-NO-EXISTE
+               NEXT SENTENCE
+           ELSE
+               PERFORM BUSCA-TASA-IMPUESTO UNTIL TASAS-EOF
+               CLOSE TASAS-FILE
+           END-IF.
+
+       BUSCA-TASA-IMPUESTO.
+           READ TASAS-FILE
+               AT END
+                   SET TASAS-EOF TO TRUE
+               NOT AT END
+                   EVALUATE TAS-CODIGO
+                       WHEN "IMPUESTO16"
+                           COMPUTE WS-TASA-IMPUESTO = TAS-VALOR / 100
+                       WHEN "SUBTOT16"
+                           MOVE TAS-VALOR TO NUMERO
+                       WHEN "DESCTO16"
+                           MOVE TAS-VALOR TO NUMERO1
+                   END-EVALUATE
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * SOLICITA-AJUSTE - repite PIDE-AJUSTE hasta que el texto tecleado
+      * sea un ajuste valido (signo mas 5 digitos); un texto invalido no
+      * se mueve nunca a un campo con signo, solo se re-pregunta.
+      *-----------------------------------------------------------------
+       SOLICITA-AJUSTE.
+           PERFORM PIDE-AJUSTE
+               WITH TEST AFTER
+               UNTIL AJUSTE-VALIDO OR LIMITE-INTENTOS-AJUSTE.
+           IF NOT AJUSTE-VALIDO
+               DISPLAY "SE ALCANZO EL LIMITE DE INTENTOS; EL AJUSTE "
+                   "SE DEJA EN CERO."
+               MOVE ZERO TO WS-AJUSTE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * PIDE-AJUSTE - captura el ajuste manual al total como texto
+      * (WS-AJUSTE-TEXTO) y lo valida antes de convertirlo; el campo
+      * numerico con signo (WS-AJUSTE) solo se llena despues de que
+      * VALIDA-AJUSTE confirma que el signo y los digitos son correctos.
+      *-----------------------------------------------------------------
+       PIDE-AJUSTE.
+           ADD 1 TO WS-INTENTOS-AJUSTE.
+           DISPLAY "AJUSTE MANUAL AL TOTAL (+00000 O -00000):".
+           ACCEPT WS-AJUSTE-TEXTO.
+           MOVE "AJUSTE" TO WS-AUDIT-CAMPO.
+           MOVE WS-AJUSTE-TEXTO TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+           PERFORM VALIDA-AJUSTE.
+           IF NOT AJUSTE-VALIDO
+               DISPLAY "EL AJUSTE DEBE SER UN SIGNO (+ O -) SEGUIDO "
+                   "DE 5 DIGITOS."
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * VALIDA-AJUSTE - el primer caracter debe ser '+' o '-' y los
+      * cinco siguientes deben ser digitos; solo entonces se construye
+      * WS-AJUSTE con su signo. Nunca se mueve el texto crudo a un
+      * campo numerico con signo.
+      *-----------------------------------------------------------------
+       VALIDA-AJUSTE.
+           MOVE "N" TO WS-AJUSTE-SW.
+           MOVE ZERO TO WS-AJUSTE.
+           IF WS-AJUSTE-TEXTO (1:1) = "+" OR WS-AJUSTE-TEXTO (1:1) = "-"
+               MOVE WS-AJUSTE-TEXTO (2:5) TO WS-AJUSTE-DIGITOS
+               IF WS-AJUSTE-DIGITOS IS NUMERIC
+                   SET AJUSTE-VALIDO TO TRUE
+                   MOVE WS-AJUSTE-DIGITOS TO WS-AJUSTE-NUM
+                   IF WS-AJUSTE-TEXTO (1:1) = "-"
+                       COMPUTE WS-AJUSTE = ZERO - WS-AJUSTE-NUM
+                   ELSE
+                       MOVE WS-AJUSTE-NUM TO WS-AJUSTE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * PIDE-OPERADOR - pregunta el ID del operador una sola vez, al
+      * comienzo de la corrida, para que quede grabado en cada entrada
+      * de AUDITLOG.DAT que este programa escriba.
+      *-----------------------------------------------------------------
+       PIDE-OPERADOR.
+           DISPLAY "INTRODUCE TU ID DE OPERADOR:".
+           ACCEPT WS-OPERADOR.
+
+      *-----------------------------------------------------------------
+      * GRABA-AUDITORIA - añade una entrada a AUDITLOG.DAT con el
+      * campo y el valor que se acaba de ACCEPT-ar y la hora en que
+      * ocurrio, para que quede constancia de quien tecleo que.
+      *-----------------------------------------------------------------
+       GRABA-AUDITORIA.
+           MOVE "D"           TO ALG-TIPO-REGISTRO.
+           MOVE "16-PROGRAMA" TO ALG-PROGRAMA.
+           MOVE WS-OPERADOR    TO ALG-OPERADOR.
+           MOVE WS-AUDIT-CAMPO TO ALG-CAMPO.
+           MOVE WS-AUDIT-VALOR TO ALG-VALOR.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO ALG-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDITLOG-NO-EXISTE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+           ADD 1 TO WS-CONTADOR-AUDITORIA.
+
+      *-----------------------------------------------------------------
+      * GRABA-TRAILER-AUDITORIA - al terminar la corrida, añade a
+      * AUDITLOG.DAT un renglon de control con cuantas entradas de
+      * detalle escribio este programa, para que un lector pueda
+      * verificar que no se perdio ninguna.
+      *-----------------------------------------------------------------
+       GRABA-TRAILER-AUDITORIA.
+           MOVE "T"           TO ALT-TIPO-REGISTRO.
+           MOVE "16-PROGRAMA" TO ALT-PROGRAMA.
+           MOVE WS-CONTADOR-AUDITORIA TO ALT-CANTIDAD-REGISTROS.
+           MOVE WS-CONTADOR-AUDITORIA TO ALT-TOTAL-HASH.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO ALT-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDITLOG-NO-EXISTE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+      ** add other procedures here
+       END PROGRAM 16-PROGRAMA.
