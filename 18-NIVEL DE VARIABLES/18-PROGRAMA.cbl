@@ -1,62 +1,441 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01  VARIABLE-COMPUESTA.
-           05 NUM1 PIC 9 VALUE 2.
-           05 NUM2 PIC 9 VALUE 4.
-           05 NUM3 PIC 9 VALUE 4.
-           05 NUM1 PIC 9 VALUE 9.
-
-       01 NUM1 PIC 9 VALUE 2.
-
-
-       01  VARIABLE-COMPUESTA1.
-           02 NUM1 PIC 9 VALUE 2.
-           02 NUM2 PIC 9 VALUE 4.
-           02 NUM3 PIC 9 VALUE 4.
-           02 NUM1 PIC 9 VALUE 9.
-
-       01  VARIABLE-COMPUESTA2.
-           05 NUM1 PIC 9 VALUE 2.
-           05 NUM2 PIC 9 VALUE 4.
-           05 NUM3 PIC 9 VALUE 4.
-           05 NUM1 PIC 9 VALUE 9.
-
-       01  EDAD PIC 999.
-           88 JOVEN VALUE 1 THRU 40.
-           88 MADURO VALUE 41 THRU 65.
-           88 ANCIANO VALUE 66 THRU 100.
-
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MIRA-EDAD.
-           DISPLAY "Introduce tu edad: "
-           ACCEPT EDAD.
-           IF JOVEN
-               DISPLAY "Eres joven.".
-           IF MADURO
-               DISPLAY "Eres maduro.".
-           IF ANCIANO
-               DISPLAY "Eres anciano.".
-
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  Write each classified person to the new
+      *                 DEMOGRAFICOS-FILE instead of only DISPLAY.
+      * 2026-08-08 RSM  Added INFANTE and SENIOR-PLUS brackets so every
+      *                 accepted age is classified; flag anything that
+      *                 still matches no bracket.
+      * 2026-08-09 RSM  Every ACCEPT point now writes an entry to the
+      *                 shared AUDIT-LOG file (field, value, timestamp).
+      * 2026-08-09 RSM  The JOVEN/MADURO/ANCIANO cutoffs now come from
+      *                 TASAS.DAT instead of being wired into 88-level
+      *                 VALUE clauses, so business can move them
+      *                 without a recompile; the defaults (40/65/100)
+      *                 stay in effect until TASAS.DAT defines them.
+      * 2026-08-09 RSM  PIDE-OPERADOR now captures the operator's ID once
+      *                 at the start of the run and every AUDIT-LOG entry
+      *                 carries it in ALG-OPERADOR.
+      * 2026-08-09 RSM  Added end-of-run control records to AUDITLOG.DAT
+      *                 and DEMOGRAFICOS.DAT (count and, for
+      *                 DEMOGRAFICOS.DAT, an age hash total) so a
+      *                 reader can verify no record was lost.
+      * 2026-08-09 RSM  A blank NOMBRE or an EDAD outside 0-120 is now
+      *                 also written to an exception file
+      *                 (EXCEPCION.DAT), same as 11-PROGRAMA already
+      *                 does for its own intake.
+      * 2026-08-09 RSM  EDAD now re-prompts until it is in range
+      *                 (SOLICITA-EDAD/PIDE-EDAD, same idiom as
+      *                 11-PROGRAMA) instead of logging the exception
+      *                 and then classifying and saving the invalid
+      *                 value anyway.
+      * 2026-08-09 RSM  NOMBRE gets the same treatment: SOLICITA-NOMBRE/
+      *                 PIDE-NOMBRE now re-prompts until NOMBRE is not
+      *                 blank, instead of logging the blank-name
+      *                 exception and then classifying and saving it to
+      *                 DEMOGRAFICOS.DAT anyway.
+      * 2026-08-09 RSM  WS-DEMOGRAFICOS-STATUS, WS-AUDITLOG-STATUS,
+      *                 WS-TASAS-STATUS and WS-EXCEPCION-STATUS moved
+      *                 into the shared DEMOSTS/AUDITSTS/TASASSTS/
+      *                 EXCEPSTS copybooks so every program that
+      *                 touches those files stops hand-copying the
+      *                 same FILE STATUS/88-level blocks.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 18-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT DEMOGRAFICOS-FILE
+               ASSIGN TO "DEMOGRAFICOS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DEMOGRAFICOS-STATUS.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT TASAS-FILE
+               ASSIGN TO "TASAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TASAS-STATUS.
+
+           SELECT EXCEPCION-FILE
+               ASSIGN TO "EXCEPCION.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPCION-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  DEMOGRAFICOS-FILE
+           LABEL RECORD IS STANDARD.
+           COPY DEMOGRAF.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORD IS STANDARD.
+           COPY AUDITLOG.
+
+       FD  TASAS-FILE
+           LABEL RECORD IS STANDARD.
+           COPY TASAS.
+
+       FD  EXCEPCION-FILE
+           LABEL RECORD IS STANDARD.
+           COPY EXCEPCION.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  NOMBRE PIC X(15).
+
+       01  VARIABLE-COMPUESTA.
+           05 NUM1 PIC 9 VALUE 2.
+           05 NUM2 PIC 9 VALUE 4.
+           05 NUM3 PIC 9 VALUE 4.
+           05 NUM1 PIC 9 VALUE 9.
+
+       01 NUM1 PIC 9 VALUE 2.
+
+
+       01  VARIABLE-COMPUESTA1.
+           02 NUM1 PIC 9 VALUE 2.
+           02 NUM2 PIC 9 VALUE 4.
+           02 NUM3 PIC 9 VALUE 4.
+           02 NUM1 PIC 9 VALUE 9.
+
+       01  VARIABLE-COMPUESTA2.
+           05 NUM1 PIC 9 VALUE 2.
+           05 NUM2 PIC 9 VALUE 4.
+           05 NUM3 PIC 9 VALUE 4.
+           05 NUM1 PIC 9 VALUE 9.
+
+       01  EDAD PIC 999.
+           88 INFANTE VALUE 0.
+
+      *-TRAMOS DE CLASIFICACION, CARGADOS DE TASAS.DAT POR CARGA-TRAMOS.
+      *-SI TASAS.DAT TODAVIA NO DEFINE EL CODIGO SE CONSERVA EL VALOR
+      *-POR DEFECTO DE CADA CAMPO.
+       01  WS-JOVEN-MAX    PIC 999 VALUE 40.
+       01  WS-MADURO-MAX   PIC 999 VALUE 65.
+       01  WS-ANCIANO-MAX  PIC 999 VALUE 100.
+
+      *-FILE STATUS/88-LEVEL DE DEMOGRAFICOS-FILE: VIENE DE DEMOSTS.CPY.
+           COPY DEMOSTS.
+
+      *-FILE STATUS/88-LEVEL DE AUDITLOG-FILE: VIENE DE AUDITSTS.CPY.
+           COPY AUDITSTS.
+
+       01  WS-AUDIT-CAMPO     PIC X(15).
+       01  WS-AUDIT-VALOR     PIC X(30).
+       01  WS-AUDIT-FECHA     PIC 9(8).
+       01  WS-AUDIT-HORA      PIC 9(8).
+
+      *-FILE STATUS/88-LEVEL DE TASAS-FILE: VIENE DE TASASSTS.CPY.
+           COPY TASASSTS.
+
+       01  WS-OPERADOR PIC X(8) VALUE SPACES.
+
+       01  WS-CONTADOR-AUDITORIA    PIC 9(7) VALUE ZERO.
+       01  WS-CONTADOR-DEMOGRAFICOS PIC 9(7) VALUE ZERO.
+       01  WS-HASH-EDAD             PIC 9(7) VALUE ZERO.
+
+      *-FILE STATUS/88-LEVEL DE EXCEPCION-FILE: VIENE DE EXCEPSTS.CPY.
+           COPY EXCEPSTS.
+
+       01  WS-EXC-CAMPO  PIC X(15).
+       01  WS-EXC-VALOR  PIC X(30).
+       01  WS-EXC-RAZON  PIC X(40).
+
+       01  WS-EDAD-MAX             PIC 999 VALUE 120.
+       01  WS-CONTADOR-EXCEPCION   PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MIRA-EDAD.
+           PERFORM PIDE-OPERADOR.
+           PERFORM CARGA-TRAMOS.
+
+           PERFORM SOLICITA-NOMBRE.
+           PERFORM SOLICITA-EDAD.
+           IF INFANTE
+               DISPLAY "Eres un infante."
+               MOVE "INFANTE" TO DEM-SEGMENTO
+               PERFORM GRABA-DEMOGRAFICO
+           ELSE
+               IF EDAD <= WS-JOVEN-MAX
+                   DISPLAY "Eres joven."
+                   MOVE "JOVEN" TO DEM-SEGMENTO
+                   PERFORM GRABA-DEMOGRAFICO
+               ELSE
+                   IF EDAD <= WS-MADURO-MAX
+                       DISPLAY "Eres maduro."
+                       MOVE "MADURO" TO DEM-SEGMENTO
+                       PERFORM GRABA-DEMOGRAFICO
+                   ELSE
+                       IF EDAD <= WS-ANCIANO-MAX
+                           DISPLAY "Eres anciano."
+                           MOVE "ANCIANO" TO DEM-SEGMENTO
+                           PERFORM GRABA-DEMOGRAFICO
+                       ELSE
+                           DISPLAY "Eres un senior-plus."
+                           MOVE "SENIOR-PLUS" TO DEM-SEGMENTO
+                           PERFORM GRABA-DEMOGRAFICO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM GRABA-TRAILER-DEMOGRAFICOS.
+           PERFORM GRABA-TRAILER-AUDITORIA.
+           PERFORM GRABA-TRAILER-EXCEPCION.
+
+            STOP RUN.
+
+      *-----------------------------------------------------------------
+      * CARGA-TRAMOS - lee de TASAS.DAT los cortes JOVENMAX, MADUROMAX
+      * y ANCIANOMAX (codigos de hasta 10 caracteres, el ancho de
+      * TAS-CODIGO) para que el negocio pueda ajustar los tramos de
+      * edad sin recompilar; si el archivo todavia no existe o no
+      * define alguno de los codigos se conserva su valor por defecto.
+      *-----------------------------------------------------------------
+       CARGA-TRAMOS.
+           OPEN INPUT TASAS-FILE.
+           IF TASAS-NO-EXISTE
+               NEXT SENTENCE
+           ELSE
+               PERFORM BUSCA-TRAMO UNTIL TASAS-EOF
+               CLOSE TASAS-FILE
+           END-IF.
+
+       BUSCA-TRAMO.
+           READ TASAS-FILE
+               AT END
+                   SET TASAS-EOF TO TRUE
+               NOT AT END
+                   EVALUATE TAS-CODIGO
+                       WHEN "JOVENMAX"
+                           MOVE TAS-VALOR TO WS-JOVEN-MAX
+                       WHEN "MADUROMAX"
+                           MOVE TAS-VALOR TO WS-MADURO-MAX
+                       WHEN "ANCIANOMAX"
+                           MOVE TAS-VALOR TO WS-ANCIANO-MAX
+                   END-EVALUATE
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * SOLICITA-NOMBRE / PIDE-NOMBRE - repite el ACCEPT hasta que
+      * llegue un nombre no en blanco; igual que SOLICITA-NOMBRE/
+      * PIDE-NOMBRE en 11-PROGRAMA, cada intento en blanco se audita y
+      * se deja constancia en EXCEPCION.DAT, pero el valor invalido
+      * nunca llega a clasificarse ni a grabarse en DEMOGRAFICOS.DAT.
+      *-----------------------------------------------------------------
+       SOLICITA-NOMBRE.
+           PERFORM PIDE-NOMBRE
+               WITH TEST AFTER UNTIL NOMBRE NOT = SPACES.
+
+       PIDE-NOMBRE.
+           DISPLAY "Introduce tu nombre: "
+           ACCEPT NOMBRE.
+           MOVE "NOMBRE" TO WS-AUDIT-CAMPO.
+           MOVE NOMBRE   TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+           IF NOMBRE = SPACES
+               DISPLAY "EL NOMBRE NO PUEDE QUEDAR EN BLANCO."
+               MOVE "NOMBRE"    TO WS-EXC-CAMPO
+               MOVE NOMBRE      TO WS-EXC-VALOR
+               MOVE "EN BLANCO" TO WS-EXC-RAZON
+               PERFORM GRABA-EXCEPCION
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * SOLICITA-EDAD / PIDE-EDAD - repite el ACCEPT hasta que llegue
+      * una edad valida (0-120); igual que SOLICITA-EDAD/PIDE-EDAD en
+      * 11-PROGRAMA, cada intento fuera de rango se audita y se deja
+      * constancia en EXCEPCION.DAT, pero el valor invalido nunca llega
+      * a clasificarse ni a grabarse en DEMOGRAFICOS.DAT.
+      *-----------------------------------------------------------------
+       SOLICITA-EDAD.
+           PERFORM PIDE-EDAD
+               WITH TEST AFTER
+               UNTIL EDAD NUMERIC AND EDAD <= WS-EDAD-MAX.
+
+       PIDE-EDAD.
+           DISPLAY "Introduce tu edad: "
+           ACCEPT EDAD.
+           MOVE "EDAD" TO WS-AUDIT-CAMPO.
+           MOVE EDAD   TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+           IF NOT (EDAD NUMERIC AND EDAD <= WS-EDAD-MAX)
+               DISPLAY "LA EDAD DEBE SER UN NUMERO ENTRE 0 Y 120."
+               MOVE "EDAD"                             TO WS-EXC-CAMPO
+               MOVE EDAD                                TO WS-EXC-VALOR
+               MOVE "FUERA DE RANGO (DEBE SER 0-120)"   TO WS-EXC-RAZON
+               PERFORM GRABA-EXCEPCION
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * GRABA-DEMOGRAFICO - añade el registro de segmentación al final
+      * de DEMOGRAFICOS.DAT para alimentar el reporte de marketing o de
+      * planificación de personal.
+      *-----------------------------------------------------------------
+       GRABA-DEMOGRAFICO.
+           OPEN EXTEND DEMOGRAFICOS-FILE.
+           IF DEMOGRAFICOS-NO-EXISTE
+               OPEN OUTPUT DEMOGRAFICOS-FILE
+           END-IF.
+
+           MOVE NOMBRE TO DEM-NOMBRE
+           MOVE EDAD   TO DEM-EDAD
+           WRITE DEMOGRAFICOS-RECORD.
+
+           CLOSE DEMOGRAFICOS-FILE.
+
+           ADD 1    TO WS-CONTADOR-DEMOGRAFICOS.
+           ADD EDAD TO WS-HASH-EDAD.
+
+      *-----------------------------------------------------------------
+      * GRABA-TRAILER-DEMOGRAFICOS - al terminar la corrida, añade a
+      * DEMOGRAFICOS.DAT un renglon de control con cuantos registros
+      * escribio este programa y el total de control (suma de edades)
+      * sobre ellos, para que un lector pueda verificar que no se
+      * perdio ninguno.
+      *-----------------------------------------------------------------
+       GRABA-TRAILER-DEMOGRAFICOS.
+           IF WS-CONTADOR-DEMOGRAFICOS > ZERO
+               MOVE "*** TRAILER ***" TO DMT-MARCA
+               MOVE WS-CONTADOR-DEMOGRAFICOS TO DMT-CANTIDAD-REGISTROS
+               MOVE WS-HASH-EDAD              TO DMT-TOTAL-HASH
+
+               OPEN EXTEND DEMOGRAFICOS-FILE
+               IF DEMOGRAFICOS-NO-EXISTE
+                   OPEN OUTPUT DEMOGRAFICOS-FILE
+               END-IF
+               WRITE DEMOGRAFICOS-RECORD
+               CLOSE DEMOGRAFICOS-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * PIDE-OPERADOR - pregunta el ID del operador una sola vez, al
+      * comienzo de la corrida, para que quede grabado en cada entrada
+      * de AUDITLOG.DAT que este programa escriba.
+      *-----------------------------------------------------------------
+       PIDE-OPERADOR.
+           DISPLAY "INTRODUCE TU ID DE OPERADOR:".
+           ACCEPT WS-OPERADOR.
+
+      *-----------------------------------------------------------------
+      * GRABA-AUDITORIA - añade una entrada a AUDITLOG.DAT con el
+      * campo y el valor que se acaba de ACCEPT-ar y la hora en que
+      * ocurrio, para que quede constancia de quien tecleo que.
+      *-----------------------------------------------------------------
+       GRABA-AUDITORIA.
+           MOVE "D"           TO ALG-TIPO-REGISTRO.
+           MOVE "18-PROGRAMA" TO ALG-PROGRAMA.
+           MOVE WS-OPERADOR    TO ALG-OPERADOR.
+           MOVE WS-AUDIT-CAMPO TO ALG-CAMPO.
+           MOVE WS-AUDIT-VALOR TO ALG-VALOR.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO ALG-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDITLOG-NO-EXISTE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+           ADD 1 TO WS-CONTADOR-AUDITORIA.
+
+      *-----------------------------------------------------------------
+      * GRABA-TRAILER-AUDITORIA - al terminar la corrida, añade a
+      * AUDITLOG.DAT un renglon de control con cuantas entradas de
+      * detalle escribio este programa, para que un lector pueda
+      * verificar que no se perdio ninguna.
+      *-----------------------------------------------------------------
+       GRABA-TRAILER-AUDITORIA.
+           MOVE "T"           TO ALT-TIPO-REGISTRO.
+           MOVE "18-PROGRAMA" TO ALT-PROGRAMA.
+           MOVE WS-CONTADOR-AUDITORIA TO ALT-CANTIDAD-REGISTROS.
+           MOVE WS-CONTADOR-AUDITORIA TO ALT-TOTAL-HASH.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO ALT-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDITLOG-NO-EXISTE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+      *-----------------------------------------------------------------
+      * GRABA-EXCEPCION - añade una entrada a EXCEPCION.DAT con el
+      * campo, el valor y la razon de un intake fuera de rango, para
+      * que quede documentado en un archivo en vez de solo en consola.
+      *-----------------------------------------------------------------
+       GRABA-EXCEPCION.
+           MOVE "18-PROGRAMA" TO EXC-PROGRAMA.
+           MOVE WS-EXC-CAMPO  TO EXC-CAMPO.
+           MOVE WS-EXC-VALOR  TO EXC-VALOR.
+           MOVE WS-EXC-RAZON  TO EXC-RAZON.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO EXC-TIMESTAMP.
+
+           OPEN EXTEND EXCEPCION-FILE.
+           IF EXCEPCION-NO-EXISTE
+               OPEN OUTPUT EXCEPCION-FILE
+           END-IF.
+           WRITE EXCEPCION-RECORD.
+           CLOSE EXCEPCION-FILE.
+
+           ADD 1 TO WS-CONTADOR-EXCEPCION.
+
+      *-----------------------------------------------------------------
+      * GRABA-TRAILER-EXCEPCION - al terminar la corrida, si este
+      * programa grabo alguna excepcion, añade a EXCEPCION.DAT un
+      * renglon de control con cuantas escribio.
+      *-----------------------------------------------------------------
+       GRABA-TRAILER-EXCEPCION.
+           IF WS-CONTADOR-EXCEPCION > ZERO
+               MOVE "**TRAILER**" TO EXT-MARCA
+               MOVE WS-CONTADOR-EXCEPCION TO EXT-CANTIDAD-REGISTROS
+               MOVE WS-CONTADOR-EXCEPCION TO EXT-TOTAL-HASH
+
+               ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD
+               ACCEPT WS-AUDIT-HORA  FROM TIME
+               STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                      WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+                   INTO EXT-TIMESTAMP
+
+               OPEN EXTEND EXCEPCION-FILE
+               IF EXCEPCION-NO-EXISTE
+                   OPEN OUTPUT EXCEPCION-FILE
+               END-IF
+               WRITE EXCEPCION-RECORD
+               CLOSE EXCEPCION-FILE
+           END-IF.
+
+      ** add other procedures here
+       END PROGRAM 18-PROGRAMA.
