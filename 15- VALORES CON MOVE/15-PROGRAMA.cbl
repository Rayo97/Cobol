@@ -3,6 +3,12 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09 RSM  Replaced the console-only DISPLAY dump with a
+      *                 formatted print report (REPORTE-FILE, one
+      *                 etiqueta/valor line per field) using the new
+      *                 REPVALOR layout.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -13,12 +19,25 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT REPORTE-FILE
+               ASSIGN TO "VALORES.PRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  REPORTE-FILE
+           LABEL RECORD IS STANDARD.
+           COPY REPVALOR.
+
        WORKING-STORAGE SECTION.
       *-----------------------
+       01  WS-REPORTE-STATUS PIC XX.
+           88  REPORTE-OK VALUE "00".
+
        01  NUM1 PIC 99.
        01  NUM2 PIC 99.
        01  NUM3 PIC 99.
@@ -37,24 +56,69 @@
 
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       000-MAINLINE.
+           MOVE 10 TO NUM1 NUM2 NUM3 NUM4 NUM5 NUM6.
+
+           OPEN OUTPUT REPORTE-FILE.
+
+           MOVE "NUM1"  TO RVL-ETIQUETA.
+           MOVE NUM1    TO RVL-VALOR.
+           PERFORM 900-GRABA-LINEA.
+
+           MOVE "NUM2"  TO RVL-ETIQUETA.
+           MOVE NUM2    TO RVL-VALOR.
+           PERFORM 900-GRABA-LINEA.
+
+           MOVE "NUM3"  TO RVL-ETIQUETA.
+           MOVE NUM3    TO RVL-VALOR.
+           PERFORM 900-GRABA-LINEA.
 
-       MOVE 10 TO NUM1 NUM2 NUM3 NUM4 NUM5 NUM6.
-           DISPLAY NUM1.
-           DISPLAY NUM2.
-           DISPLAY NUM3.
-           DISPLAY NUM4.
-           DISPLAY NUM5.
-           DISPLAY NUM6.
+           MOVE "NUM4"  TO RVL-ETIQUETA.
+           MOVE NUM4    TO RVL-VALOR.
+           PERFORM 900-GRABA-LINEA.
 
-           DISPLAY TEXTO
-           DISPLAY TEXTO2
-           DISPLAY TEXTO3
+           MOVE "NUM5"  TO RVL-ETIQUETA.
+           MOVE NUM5    TO RVL-VALOR.
+           PERFORM 900-GRABA-LINEA.
 
-           DISPLAY CERO
-           DISPLAY CERO2
-           DISPLAY CERO3
+           MOVE "NUM6"  TO RVL-ETIQUETA.
+           MOVE NUM6    TO RVL-VALOR.
+           PERFORM 900-GRABA-LINEA.
 
+           MOVE "TEXTO"  TO RVL-ETIQUETA.
+           MOVE TEXTO    TO RVL-VALOR.
+           PERFORM 900-GRABA-LINEA.
 
+           MOVE "TEXTO2" TO RVL-ETIQUETA.
+           MOVE TEXTO2   TO RVL-VALOR.
+           PERFORM 900-GRABA-LINEA.
+
+           MOVE "TEXTO3" TO RVL-ETIQUETA.
+           MOVE TEXTO3   TO RVL-VALOR.
+           PERFORM 900-GRABA-LINEA.
+
+           MOVE "CERO"   TO RVL-ETIQUETA.
+           MOVE CERO     TO RVL-VALOR.
+           PERFORM 900-GRABA-LINEA.
+
+           MOVE "CERO2"  TO RVL-ETIQUETA.
+           MOVE CERO2    TO RVL-VALOR.
+           PERFORM 900-GRABA-LINEA.
+
+           MOVE "CERO3"  TO RVL-ETIQUETA.
+           MOVE CERO3    TO RVL-VALOR.
+           PERFORM 900-GRABA-LINEA.
+
+           CLOSE REPORTE-FILE.
 
            STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 900-GRABA-LINEA - escribe el renglon ya armado (etiqueta y
+      * valor) en VALORES.PRT.
+      *-----------------------------------------------------------------
+       900-GRABA-LINEA.
+           WRITE REPORTE-VALORES-RECORD.
+
+      ** add other procedures here
        END PROGRAM 15-PROGRAMA.
