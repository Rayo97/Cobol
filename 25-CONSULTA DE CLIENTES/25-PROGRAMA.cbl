@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Transaccion de consulta: el operador teclea nombre y
+      *          apellidos y el programa busca ese cliente por clave
+      *          en el maestro indexado CLIENTES.DAT y muestra sus
+      *          datos, en vez de tener que recorrer PERSONAS.DAT de
+      *          principio a fin para encontrar a una sola persona.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09 RSM  Primera version.
+      * 2026-08-09 RSM  WS-CLIENTES-STATUS moved into the shared
+      *                 CLIENSTS copybook so every program that touches
+      *                 CLIENTES.DAT stops hand-copying the same FILE
+      *                 STATUS/88-level block.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 25-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT CLIENTES-FILE
+               ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CLAVE
+               FILE STATUS IS WS-CLIENTES-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  CLIENTES-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CLIENTES.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  NOMBRE     PIC X(15) VALUE SPACES.
+       01  APELLIDOS  PIC X(20) VALUE SPACES.
+
+      *-FILE STATUS/88-LEVEL DE CLIENTES-FILE: VIENE DE CLIENSTS.CPY.
+           COPY CLIENSTS.
+
+       01  WS-SEGUIR-SW PIC X VALUE "S".
+           88  SEGUIR-CONSULTANDO VALUE "S".
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       000-MAINLINE.
+           OPEN INPUT CLIENTES-FILE.
+           IF CLIENTES-NO-EXISTE
+               DISPLAY "NO EXISTE TODAVIA EL MAESTRO DE CLIENTES."
+           ELSE
+               PERFORM 100-CONSULTA UNTIL NOT SEGUIR-CONSULTANDO
+               CLOSE CLIENTES-FILE
+           END-IF.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 100-CONSULTA - pide la clave de busqueda, la busca en el
+      * maestro de clientes y muestra el resultado; repite mientras el
+      * operador quiera seguir consultando.
+      *-----------------------------------------------------------------
+       100-CONSULTA.
+           PERFORM 110-PIDE-CLAVE.
+           PERFORM 120-BUSCA-CLIENTE.
+           PERFORM 130-PREGUNTA-OTRA-CONSULTA.
+
+       110-PIDE-CLAVE.
+           DISPLAY "NOMBRE A CONSULTAR:".
+           ACCEPT NOMBRE.
+           DISPLAY "APELLIDOS A CONSULTAR:".
+           ACCEPT APELLIDOS.
+           STRING NOMBRE    DELIMITED BY SIZE
+                  APELLIDOS DELIMITED BY SIZE
+               INTO CLI-CLAVE.
+
+       120-BUSCA-CLIENTE.
+           READ CLIENTES-FILE
+               INVALID KEY
+                   DISPLAY "NO SE ENCONTRO NINGUN CLIENTE CON ESE "
+                       "NOMBRE Y APELLIDOS."
+               NOT INVALID KEY
+                   DISPLAY "NOMBRE: "    CLI-NOMBRE    " "
+                       "APELLIDOS: " CLI-APELLIDOS " "
+                       "EDAD: "      CLI-EDAD
+           END-READ.
+
+       130-PREGUNTA-OTRA-CONSULTA.
+           DISPLAY "CONSULTAR OTRO CLIENTE (S/N)?".
+           ACCEPT WS-SEGUIR-SW.
+
+      ** add other procedures here
+       END PROGRAM 25-PROGRAMA.
