@@ -1,41 +1,172 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. 19-PROGRAMA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01  VARIABLE-COMPUESTA.
-           05 TEXTO1 PIC X(15) VALUE "TEXTO 1 - ".
-           05 FILLER PIC X(15) VALUE "TEXTO FILLER - ".
-           05 TEXTO2 PIC X(15) VALUE "TEXTO 2.".
-
-           05 FILLER PIC X(31) VALUE "Este texto no se puede cambiar.".
-           05 FILLER PIC X(31) VALUE "Este texto no se puede cambiar.".
-           05 TEXTO PIC X(31) VALUE "Este texto si se puede cambiar.".
-
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-           DISPLAY VARIABLE-COMPUESTA
-           MOVE "NUEVO VALOR - " TO TEXTO1
-           MOVE "NUEVO VALOR - " TO TEXTO2
-           DISPLAY VARIABLE-COMPUESTA
-
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM 19-PROGRAMA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  Promoted the FILLER-padded record into the
+      *                 named EXTRACTO copybook and write it out to
+      *                 EXTRACT-FILE for the nightly downstream feed.
+      * 2026-08-09 RSM  SEPARADOR/CONSTANTE1/CONSTANTE2 now come from a
+      *                 code-lookup file (CODTXT.DAT) instead of being
+      *                 wired into the source; falls back to the same
+      *                 literal text if the file doesn't exist yet.
+      * 2026-08-09 RSM  CODTXT-FILE is now indexed by CTX-CODIGO, so
+      *                 CARGA-TEXTOS looks up each field directly
+      *                 instead of scanning the whole file; the extract
+      *                 now also carries CODTXT.DAT's short business
+      *                 code for SEPARADOR/CONSTANTE1/CONSTANTE2
+      *                 alongside the free text, so downstream systems
+      *                 can key off the code instead of the wording.
+      * 2026-08-09 RSM  SEPARADOR widened from PIC X(15) to PIC X(31)
+      *                 (same as EXT-SEPARADOR in EXTRACTO.CPY) to match
+      *                 CTX-TEXTO's width, same as CONSTANTE1/CONSTANTE2
+      *                 already did, so a looked-up value no longer
+      *                 gets silently truncated.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 19-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE
+               ASSIGN TO "EXTRACT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT CODTXT-FILE
+               ASSIGN TO "CODTXT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTX-CODIGO
+               FILE STATUS IS WS-CODTXT-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  EXTRACT-FILE
+           LABEL RECORD IS STANDARD.
+           COPY EXTRACTO.
+
+       FD  CODTXT-FILE
+           LABEL RECORD IS STANDARD.
+           COPY CODTXT.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  VARIABLE-COMPUESTA.
+           05 TEXTO1 PIC X(15) VALUE "TEXTO 1 - ".
+           05 SEPARADOR PIC X(31) VALUE "TEXTO FILLER - ".
+           05 TEXTO2 PIC X(15) VALUE "TEXTO 2.".
+
+           05 CONSTANTE1 PIC X(31)
+               VALUE "Este texto no se puede cambiar.".
+           05 CONSTANTE2 PIC X(31)
+               VALUE "Este texto no se puede cambiar.".
+           05 TEXTO PIC X(31) VALUE "Este texto si se puede cambiar.".
+
+      *-CODIGO CORTO DE NEGOCIO DE CODTXT.DAT PARA CADA CAMPO, VACIO SI
+      *-CODTXT.DAT TODAVIA NO LO DEFINE.
+       01  WS-SEPARADOR-COD   PIC X(04) VALUE SPACES.
+       01  WS-CONSTANTE1-COD  PIC X(04) VALUE SPACES.
+       01  WS-CONSTANTE2-COD  PIC X(04) VALUE SPACES.
+
+       01  WS-EXTRACT-STATUS PIC XX.
+           88  EXTRACT-OK        VALUE "00".
+           88  EXTRACT-NO-EXISTE VALUE "35".
+
+       01  WS-CODTXT-STATUS PIC XX.
+           88  CODTXT-OK        VALUE "00".
+           88  CODTXT-NO-EXISTE VALUE "35".
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM CARGA-TEXTOS.
+           DISPLAY VARIABLE-COMPUESTA
+           MOVE "NUEVO VALOR - " TO TEXTO1
+           MOVE "NUEVO VALOR - " TO TEXTO2
+           DISPLAY VARIABLE-COMPUESTA
+
+           PERFORM GRABA-EXTRACTO
+
+            STOP RUN.
+
+      *-----------------------------------------------------------------
+      * CARGA-TEXTOS - busca en el maestro indexado CODTXT.DAT, por
+      * clave, el texto y el codigo corto de negocio de SEPARADOR,
+      * CONSTANTE1 y CONSTANTE2, para que esos letreros (y el codigo
+      * que viaja con ellos al extracto) se puedan ajustar sin
+      * recompilar. Si el archivo todavia no existe, o no tiene un
+      * codigo en particular, se conserva el texto fijo del tutorial y
+      * el codigo de negocio se deja en blanco.
+      *-----------------------------------------------------------------
+       CARGA-TEXTOS.
+           OPEN INPUT CODTXT-FILE.
+           IF NOT CODTXT-NO-EXISTE
+               PERFORM BUSCA-TEXTO
+               CLOSE CODTXT-FILE
+           END-IF.
+
+       BUSCA-TEXTO.
+           MOVE "SEPARADOR" TO CTX-CODIGO.
+           READ CODTXT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CTX-TEXTO       TO SEPARADOR
+                   MOVE CTX-COD-NEGOCIO TO WS-SEPARADOR-COD
+           END-READ.
+
+           MOVE "CONSTANTE1" TO CTX-CODIGO.
+           READ CODTXT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CTX-TEXTO       TO CONSTANTE1
+                   MOVE CTX-COD-NEGOCIO TO WS-CONSTANTE1-COD
+           END-READ.
+
+           MOVE "CONSTANTE2" TO CTX-CODIGO.
+           READ CODTXT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CTX-TEXTO       TO CONSTANTE2
+                   MOVE CTX-COD-NEGOCIO TO WS-CONSTANTE2-COD
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * GRABA-EXTRACTO - vuelca VARIABLE-COMPUESTA al registro con
+      * nombre del copybook EXTRACTO y lo añade a EXTRACT.DAT para la
+      * alimentacion nocturna del sistema destino.
+      *-----------------------------------------------------------------
+       GRABA-EXTRACTO.
+           MOVE TEXTO1            TO EXT-TEXTO1
+           MOVE SEPARADOR         TO EXT-SEPARADOR
+           MOVE TEXTO2            TO EXT-TEXTO2
+           MOVE CONSTANTE1        TO EXT-CONSTANTE1
+           MOVE CONSTANTE2        TO EXT-CONSTANTE2
+           MOVE TEXTO             TO EXT-TEXTO3
+           MOVE WS-SEPARADOR-COD  TO EXT-SEPARADOR-COD
+           MOVE WS-CONSTANTE1-COD TO EXT-CONSTANTE1-COD
+           MOVE WS-CONSTANTE2-COD TO EXT-CONSTANTE2-COD.
+
+           OPEN EXTEND EXTRACT-FILE.
+           IF EXTRACT-NO-EXISTE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+
+           WRITE EXTRACTO-RECORD.
+
+           CLOSE EXTRACT-FILE.
+
+      ** add other procedures here
+       END PROGRAM 19-PROGRAMA.
