@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Ordena el intake de PERSONAS.DAT por apellidos y
+      *          nombre y produce con el el reporte matutino impreso
+      *          PERSONAS.RPT.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09 RSM  Primera version.
+      * 2026-08-09 RSM  El SORT ahora usa un procedimiento de entrada
+      *                 que salta el renglon de control de fin de
+      *                 corrida que PERSONAS.DAT lleva al final, para
+      *                 que no salga como una persona mas en el reporte.
+      * 2026-08-09 RSM  905-ESCRIBE-ENCABEZADO ahora llena el renglon de
+      *                 titulo con REPORTE-PERSONAS-HEADER (un REDEFINES
+      *                 alfabetico, nuevo en REPPERSO.CPY) en vez de
+      *                 mover ZERO al campo numerico-editado de edad,
+      *                 que salia en blanco.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 23-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT PERSONAS-FILE
+               ASSIGN TO "PERSONAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PERSONAS-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "SORTWK01.DAT".
+
+           SELECT REPORTE-FILE
+               ASSIGN TO "PERSONAS.RPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  PERSONAS-FILE
+           LABEL RECORD IS STANDARD.
+           COPY PERSONAS.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-PERSONAS-RECORD.
+           05  SRT-NOMBRE          PIC X(15).
+           05  SRT-APELLIDOS       PIC X(20).
+           05  SRT-EDAD            PIC 99.
+
+       FD  REPORTE-FILE
+           LABEL RECORD IS STANDARD.
+           COPY REPPERSO.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-PERSONAS-STATUS PIC XX.
+           88  PERSONAS-OK        VALUE "00".
+           88  PERSONAS-NO-EXISTE VALUE "35".
+
+       01  WS-REPORTE-STATUS PIC XX.
+           88  REPORTE-OK VALUE "00".
+
+       01  WS-SORT-EOF-SW PIC X VALUE "N".
+           88  SORT-EOF VALUE "S".
+
+       01  WS-PERSONAS-EOF-SW PIC X VALUE "N".
+           88  PERSONAS-EOF VALUE "S".
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       000-MAINLINE.
+           OPEN INPUT PERSONAS-FILE.
+           IF PERSONAS-NO-EXISTE
+               DISPLAY "NO EXISTE ARCHIVO PERSONAS.DAT"
+               CLOSE PERSONAS-FILE
+           ELSE
+               CLOSE PERSONAS-FILE
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SRT-APELLIDOS SRT-NOMBRE
+                   INPUT PROCEDURE IS 899-FILTRA-PERSONAS
+                   OUTPUT PROCEDURE IS 900-GENERA-REPORTE
+           END-IF.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 899-FILTRA-PERSONAS - procedimiento de entrada del SORT: lee
+      * PERSONAS.DAT y le pasa al SORT cada registro de detalle, menos
+      * el renglon de control de fin de corrida que queda al final.
+      *-----------------------------------------------------------------
+       899-FILTRA-PERSONAS.
+           OPEN INPUT PERSONAS-FILE.
+           MOVE "N" TO WS-PERSONAS-EOF-SW.
+           PERFORM 898-LEE-Y-RELEASE UNTIL PERSONAS-EOF.
+           CLOSE PERSONAS-FILE.
+
+       898-LEE-Y-RELEASE.
+           READ PERSONAS-FILE
+               AT END
+                   SET PERSONAS-EOF TO TRUE
+               NOT AT END
+                   IF PER-NOMBRE NOT = "*** TRAILER ***"
+                       MOVE PER-NOMBRE    TO SRT-NOMBRE
+                       MOVE PER-APELLIDOS TO SRT-APELLIDOS
+                       MOVE PER-EDAD      TO SRT-EDAD
+                       RELEASE SORT-PERSONAS-RECORD
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * 900-GENERA-REPORTE - procedimiento de salida del SORT: escribe
+      * el encabezado y un renglon de detalle por cada registro ya
+      * ordenado por apellidos y nombre.
+      *-----------------------------------------------------------------
+       900-GENERA-REPORTE.
+           OPEN OUTPUT REPORTE-FILE.
+           PERFORM 905-ESCRIBE-ENCABEZADO.
+           MOVE "N" TO WS-SORT-EOF-SW.
+           PERFORM 910-ESCRIBE-DETALLE UNTIL SORT-EOF.
+           CLOSE REPORTE-FILE.
+
+       905-ESCRIBE-ENCABEZADO.
+           MOVE "NOMBRE"    TO RPH-NOMBRE.
+           MOVE "APELLIDOS" TO RPH-APELLIDOS.
+           MOVE "EDAD"      TO RPH-EDAD.
+           WRITE REPORTE-PERSONAS-RECORD.
+
+       910-ESCRIBE-DETALLE.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET SORT-EOF TO TRUE
+               NOT AT END
+                   MOVE SRT-NOMBRE    TO RPP-NOMBRE
+                   MOVE SRT-APELLIDOS TO RPP-APELLIDOS
+                   MOVE SRT-EDAD      TO RPP-EDAD
+                   WRITE REPORTE-PERSONAS-RECORD
+           END-RETURN.
+
+      ** add other procedures here
+       END PROGRAM 23-PROGRAMA.
