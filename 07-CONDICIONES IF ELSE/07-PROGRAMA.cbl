@@ -1,45 +1,252 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. 07-PROGRAMA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-
-       01  WS-NUM1       PIC 9(4).
-       01  WS-NUM2       PIC 9(4).
-       01  WS-RESULTADO  PIC 9(5).
-
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-
-           DISPLAY "INTRODUCE EL PRIMER NUMERO:"
-           ACCEPT WS-NUM1.
-           DISPLAY "INTRODUCE EL SEGUNDO NUMERO:"
-           ACCEPT WS-NUM2.
-           ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULTADO.
-
-           IF WS-RESULTADO > 50
-               DISPLAY "EL RESULTADO ES MAYOR DE 50"
-           ELSE
-               DISPLAY "EL RESULTADO ES: " WS-RESULTADO
-           END-IF.
-
-           STOP RUN.
-      ** add other procedures here
-       END PROGRAM 07-PROGRAMA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08 RSM  Replaced the fixed ADD with an operator-driven
+      *                 four-function menu (suma/resta/multiplicacion/
+      *                 division); kept the >50 threshold check on the
+      *                 result of whichever operation ran.
+      * 2026-08-08 RSM  The threshold now comes from the TASAS config
+      *                 file instead of a hardcoded 50, so business can
+      *                 move the cutoff without a recompile.
+      * 2026-08-09 RSM  Every ACCEPT point now writes an entry to the
+      *                 shared AUDIT-LOG file (field, value, timestamp).
+      * 2026-08-09 RSM  PIDE-OPERADOR now captures the operator's ID once
+      *                 at the start of the run and every AUDIT-LOG entry
+      *                 carries it in ALG-OPERADOR.
+      * 2026-08-09 RSM  GRABA-TRAILER-AUDITORIA adds a control record to
+      *                 AUDITLOG.DAT at the end of the run with how many
+      *                 entries this run wrote.
+      * 2026-08-09 RSM  WS-RESULTADO changed from PIC 9(5) to PIC S9(5):
+      *                 RESTA with NUM2 > NUM1 produced a negative
+      *                 result that an unsigned picture could not hold.
+      * 2026-08-09 RSM  WS-TASAS-STATUS and WS-AUDITLOG-STATUS moved
+      *                 into the shared TASASSTS/AUDITSTS copybooks so
+      *                 every program that reads TASAS.DAT or writes
+      *                 AUDITLOG.DAT stops hand-copying the same FILE
+      *                 STATUS/88-level blocks.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. 07-PROGRAMA.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT TASAS-FILE
+               ASSIGN TO "TASAS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TASAS-STATUS.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  TASAS-FILE
+           LABEL RECORD IS STANDARD.
+           COPY TASAS.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORD IS STANDARD.
+           COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+
+       01  WS-NUM1       PIC 9(4).
+       01  WS-NUM2       PIC 9(4).
+       01  WS-RESULTADO  PIC S9(5).
+
+      *-UMBRAL POR DEFECTO SI TASAS.DAT TODAVIA NO EXISTE.
+       01  WS-UMBRAL     PIC 9(5) VALUE 50.
+
+      *-FILE STATUS/88-LEVEL DE TASAS-FILE: VIENE DE TASASSTS.CPY.
+           COPY TASASSTS.
+
+       01  WS-OPCION     PIC X.
+           88  OPCION-SUMA             VALUE "1".
+           88  OPCION-RESTA            VALUE "2".
+           88  OPCION-MULTIPLICACION   VALUE "3".
+           88  OPCION-DIVISION         VALUE "4".
+           88  OPCION-VALIDA           VALUE "1" "2" "3" "4".
+
+      *-FILE STATUS/88-LEVEL DE AUDITLOG-FILE: VIENE DE AUDITSTS.CPY.
+           COPY AUDITSTS.
+
+       01  WS-AUDIT-CAMPO     PIC X(15).
+       01  WS-AUDIT-VALOR     PIC X(30).
+       01  WS-AUDIT-FECHA     PIC 9(8).
+       01  WS-AUDIT-HORA      PIC 9(8).
+
+       01  WS-OPERADOR        PIC X(8) VALUE SPACES.
+
+       01  WS-CONTADOR-AUDITORIA PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM PIDE-OPERADOR.
+           PERFORM CARGA-UMBRAL.
+           PERFORM PIDE-NUMEROS.
+           PERFORM PIDE-OPCION.
+           PERFORM EJECUTA-OPERACION.
+
+           IF WS-RESULTADO > WS-UMBRAL
+               DISPLAY "EL RESULTADO ES MAYOR DE " WS-UMBRAL
+           ELSE
+               DISPLAY "EL RESULTADO ES: " WS-RESULTADO
+           END-IF.
+
+           PERFORM GRABA-TRAILER-AUDITORIA.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * CARGA-UMBRAL - lee el umbral de comparacion de TASAS.DAT para
+      * que el negocio pueda ajustarlo sin recompilar; si el archivo
+      * todavia no existe se conserva el umbral de 50 por defecto.
+      *-----------------------------------------------------------------
+       CARGA-UMBRAL.
+           OPEN INPUT TASAS-FILE.
+           IF TASAS-NO-EXISTE
+               NEXT SENTENCE
+           ELSE
+               PERFORM BUSCA-UMBRAL UNTIL TASAS-EOF
+               CLOSE TASAS-FILE
+           END-IF.
+
+       BUSCA-UMBRAL.
+           READ TASAS-FILE
+               AT END
+                   SET TASAS-EOF TO TRUE
+               NOT AT END
+                   IF TAS-CODIGO = "UMBRAL01"
+                       MOVE TAS-VALOR TO WS-UMBRAL
+                       SET TASAS-EOF TO TRUE
+                   END-IF
+           END-READ.
+
+       PIDE-NUMEROS.
+           DISPLAY "INTRODUCE EL PRIMER NUMERO:"
+           ACCEPT WS-NUM1.
+           MOVE "WS-NUM1" TO WS-AUDIT-CAMPO.
+           MOVE WS-NUM1   TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+
+           DISPLAY "INTRODUCE EL SEGUNDO NUMERO:"
+           ACCEPT WS-NUM2.
+           MOVE "WS-NUM2" TO WS-AUDIT-CAMPO.
+           MOVE WS-NUM2   TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+
+       PIDE-OPCION.
+           PERFORM MUESTRA-MENU UNTIL OPCION-VALIDA.
+
+       MUESTRA-MENU.
+           DISPLAY "1. SUMAR".
+           DISPLAY "2. RESTAR".
+           DISPLAY "3. MULTIPLICAR".
+           DISPLAY "4. DIVIDIR".
+           DISPLAY "ELIGE UNA OPCION (1-4):".
+           ACCEPT WS-OPCION.
+           MOVE "WS-OPCION" TO WS-AUDIT-CAMPO.
+           MOVE WS-OPCION   TO WS-AUDIT-VALOR.
+           PERFORM GRABA-AUDITORIA.
+           IF NOT OPCION-VALIDA
+               DISPLAY "OPCION NO VALIDA."
+           END-IF.
+
+       EJECUTA-OPERACION.
+           EVALUATE TRUE
+               WHEN OPCION-SUMA
+                   ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULTADO
+               WHEN OPCION-RESTA
+                   SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULTADO
+               WHEN OPCION-MULTIPLICACION
+                   MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULTADO
+               WHEN OPCION-DIVISION
+                   PERFORM DIVIDE-NUMEROS
+           END-EVALUATE.
+
+       DIVIDE-NUMEROS.
+           IF WS-NUM2 = ZERO
+               DISPLAY "NO SE PUEDE DIVIDIR ENTRE CERO."
+               MOVE ZERO TO WS-RESULTADO
+           ELSE
+               DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULTADO
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * PIDE-OPERADOR - pregunta el ID del operador una sola vez, al
+      * comienzo de la corrida, para que quede grabado en cada entrada
+      * de AUDITLOG.DAT que este programa escriba.
+      *-----------------------------------------------------------------
+       PIDE-OPERADOR.
+           DISPLAY "INTRODUCE TU ID DE OPERADOR:".
+           ACCEPT WS-OPERADOR.
+
+      *-----------------------------------------------------------------
+      * GRABA-AUDITORIA - añade una entrada a AUDITLOG.DAT con el
+      * campo y el valor que se acaba de ACCEPT-ar y la hora en que
+      * ocurrio, para que quede constancia de quien tecleo que.
+      *-----------------------------------------------------------------
+       GRABA-AUDITORIA.
+           MOVE "D"           TO ALG-TIPO-REGISTRO.
+           MOVE "07-PROGRAMA" TO ALG-PROGRAMA.
+           MOVE WS-OPERADOR    TO ALG-OPERADOR.
+           MOVE WS-AUDIT-CAMPO TO ALG-CAMPO.
+           MOVE WS-AUDIT-VALOR TO ALG-VALOR.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO ALG-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDITLOG-NO-EXISTE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+           ADD 1 TO WS-CONTADOR-AUDITORIA.
+
+      *-----------------------------------------------------------------
+      * GRABA-TRAILER-AUDITORIA - al terminar la corrida, añade a
+      * AUDITLOG.DAT un renglon de control con cuantas entradas de
+      * detalle escribio este programa, para que un lector pueda
+      * verificar que no se perdio ninguna.
+      *-----------------------------------------------------------------
+       GRABA-TRAILER-AUDITORIA.
+           MOVE "T"           TO ALT-TIPO-REGISTRO.
+           MOVE "07-PROGRAMA" TO ALT-PROGRAMA.
+           MOVE WS-CONTADOR-AUDITORIA TO ALT-CANTIDAD-REGISTROS.
+           MOVE WS-CONTADOR-AUDITORIA TO ALT-TOTAL-HASH.
+
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA  FROM TIME.
+           STRING WS-AUDIT-FECHA      DELIMITED BY SIZE
+                  WS-AUDIT-HORA (1:6) DELIMITED BY SIZE
+               INTO ALT-TIMESTAMP.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDITLOG-NO-EXISTE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+      ** add other procedures here
+       END PROGRAM 07-PROGRAMA.
